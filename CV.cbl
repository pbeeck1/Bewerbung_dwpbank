@@ -1,929 +1,1958 @@
-      ******************************************************************
-      *----------------------------------------------------------------*
-      *                                                                *
-      *       Copyright(c) by Patrick Beeck                            *
-      *       Version: 2.0                                   *
-      *                                                                *
-      *----------------------------------------------------------------*
-      
-      *Die korrekte Anzeige von Umlauten über die Anbindung ASCI-Zeichen
-      *funktioniert noch nicht, soll aber in einer zukünftigen 
-      *Überarbeitung implementiert werden.
-
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.     HirePatrickBeeckAsTrainee.
-       AUTHOR.         PatrickBeeck.
-       DATE-WRITTEN.   06-12-2024.
-
-       ENVIRONMENT DIVISION.
-        CONFIGURATION SECTION.
-        SOURCE-COMPUTER. PB-PC-COMP.
-        OBJECT-COMPUTER. DWPBANK-PC-COMP.
-      *
-       INPUT-OUTPUT SECTION.
-      *---------------------
-      *
-       FILE-CONTROL.
-      *-------------
-      *
-      *An dieser Stelle kann in einem nächsten Schritt eine separate
-      *Daten-Datei zugewiesen werden, welche die unten stehenden Daten 
-      *der Working Stoarage Section (oder zumindest einen Teil derer)
-      *enthält.
-      *
-      *z.B. wie folgt:
-      *SELECT WORK-EXPERIENCE 
-      *ASSIGN TO 'C:\user_name\..\work-experience.txt
-      *ORGANIZATION IS LINE SEQUTENTIAL
-      *ACCESS MODE IS SEQUENTIAL.
-      *
-      *SELECT JOB-RESPONSIBILITIES
-      *ASSIGN TO 'C:\user_name\..\job-responsibilities.txt
-      *ORGANIZATION IS SEQUTENTIAL
-      *ACCESS MODE IS SEQUENTIAL:
-
-
-       DATA DIVISION.
-      *==============
-      *
-       FILE SECTION.
-      *-------------
-      *
-      *An dieser Stelle kann in einem nächsten Schritt die Struktur 
-      *einer separaten Daten-Datei beschrieben werden. Es bietet sich
-      *an, eine .txt-Datei zu hinterlegen. So muss die Datenstruktur:
-      *nur ein einzelnes Mal festgelegt werden und anschließend können
-      * die Daten dem Dateiformat entsprechend in einer Daten-Datei
-      *erfasst werden. Durch den Wegfall der erneuten Betitelung und
-      *Datenstrukturierung im Falle eines neuen, gleichartigen 
-      *Datensatzes lässt sich der Schreibaufwand insgesamt reduzieren.
-      *
-      *FD WORK-EXPERIENCE:
-      *01  WORK-EXPERIENCE-RECORD.
-      *    05 JOB-ID PIC X(2).
-      *    05 FILLER PIC X(3).
-      *    05 JOB-TITLE  PIC X(50).
-      *    05 FILLER PIC X(3).
-      *    05 WS-JOB-EMPLOYER PIC X(27).
-      *    05 FILLER PIC X(3).
-      *    05 WS-JOB-LOCATION PIC X(11).
-      *
-      *FD JOB-RESPONSIBILITIES
-      *01   RESPONSIBILITIES-RECORD.
-      *    05 JOB-ID PIC X(2).
-      *    05 FILLER PIC X(3).
-      *    05 RESPONSIBILITY-NO PIC X(2).
-      *    05 FILLER PIC X(3).
-      *    10 JOB-RESPONSBLT PIC X(250).
-      
-
-       WORKING-STORAGE SECTION.
-      *------------------------
-      * 
-      *In diesem Bereich werden alle für die Anwendung benötigten Daten
-      *deklariert und initialisiert. Die vorliegende Datei soll vollum-
-      *fänglich sein und ohne externe Daten-Dateien auskommmen.
-      *     
-
-      *Zunächst wird der Inhalt des Kurzprofils festgelegt. Dies erfolgt
-      *über alphanumerische Werte in unterschiedlicher Länge. Für jeden
-      *Satz wird eine neue Variable angelegt. Es besteht somit ein Satz-
-      *limit von 250 Zeichen.
-       01 WS-SHORT-PROFILE USAGE IS DISPLAY.
-           05 WS-SHORT-PROFILE-SENTENCE1 PIC X(91) VALUE "Im naechsten J
-      -       "ahr strebe ich den Einstieg in die IT und damit einen fac 
-      -       "hlichen Wechsel an. ".
-           05 WS-SHORT-PROFILE-SENTENCE2 PIC X(133) VALUE "Seit Beginn d
-      -       "es Bachelorstudiums habe ich immer wieder gemerkt, wie se
-      -       "hr mich das Coding, unabhaengig von der Sprache, fesseln 
-      -       "kann. ".
-           05 WS-SHORT-PROFILE-SENTENCE3 PIC X(86) VALUE "Wohl auch weil
-      -       " es den Analytiker, Problemloeser und Perfektionisten in
-      -       "mir anspricht. ".
-           05 WS-SHORT-PROFILE-SENTENCE4 PIC X(76) VALUE "Ich habe mich
-      -       "als vorrangig intrinsisch motivierten Menschen kennengele
-      -       "rnt. ".
-           05 WS-SHORT-PROFILE-SENTENCE5 PIC X(155) VALUE "Deswegen bin 
-      -       "ich der festen Ueberzeugung, dass ich meine Kenntnisse un
-      -       "d Faehigkeiten im Bereich der IT und der Anwendungsentwic
-      -       "klung zuegig ausbauen kann. ".
-           05 WS-SHORT-PROFILE-SENTENCE5 PIC X(195) VALUE "Denn wenn mic
-      -        "h etwas interessiert und begeistert, nutze ich meine sch
-      -        "nelle Auffassungsgabe, meine Wissbegierde und meine Freu
-      -        "de am Lernen, um mir moeglichst schnell viel neues Wisse
-      -        "n anzueignen. ".
-           05 WS-SHORT-PROFILE-SENTENCE6 PIC X(171) VALUE "Ich freue mic
-      -       "h darauf, Teil des Teams zu werden an einem Ort, an dem m
-      -       "ir die Chance zum fachlichen Wechsel eingeraeumt wird und
-      -       " wo ich einen Platz zum Lernen finden darf. ".
-           05 WS-SHORT-PROFILE-NewLine PIC X VALUE X'0A'.
-           05 WS-SHORT-PROFILE-NewLine PIC X VALUE X'0A'.
-           05 WS-SHORT-PROFILE-SENTENCE7 PIC X(187) VALUE "PS: Der vorli
-      -       "egende COBOL-Code ist das Ergebnis meiner ersten Stunden 
-      -       "im Umgang mit COBOL und bietet bestimmt noch viel Verbess
-      -       "erungspotenzial. Aber erste Ideen hierzu habe ich bereits
-      -       "...".     
-      
-      *Die Berufserfahrung wird unter Angabe eines Jobtitels, der Firma
-      *des Arbeitgebers, des Beschäftigungsortes, der Tätigkeiten/
-      *Verantwortlichkeiten sowie des Beschäftigungszeitraums angegeben.
-      *Es beginnt mit der zuletzt ausgeübten Tätigkeit. Die Auflistung 
-      *erfolgt antichronologisch entsprechend des Startdatums.
-       01 WS-WORK-EXPERIENCE USAGE IS DISPLAY.
-           05 WS-JOB-1.
-              10 WS-JOB-TITLE  PIC X(50) VALUE "Associate im Bereich 'Fi
-      -          "nancial Advisory Services'".
-              10 WS-JOB-EMPLOYER PIC X(27) VALUE "Forvis Mazars GmbH & C
-      -          "o. KG".        
-              10 WS-JOB-LOCATION PIC X(11) VALUE "Duesseldorf".
-              10 WS-JOB-RESPONSIBLITIES.
-                 15 WS-JOB-RESPONSBLT-3 PIC X(140) VALUE "- Unterstuetzu 
-      -             "ng bei der Erstellung von Unternehmensbewertungen m
-      -             "ittels unterschiedlicher Verfahren und der Aufstell 
-      -             "ung von Operating Models".
-                 15 Filler PIC X VALUE X'0A'.
-                 15 WS-JOB-RESPONSBLT-1 PIC X(109) VALUE "- Wuerdigung v
-      -             "on Immobiliengutachten hinsichtlich der Plausibilit
-      -             "aet von Annahmen und Wertermittlungsmethodik".
-                 15 Filler PIC X VALUE X'0A'.
-                 15 WS-JOB-RESPONSBLT-2 PIC X(50) VALUE "- Plausibilisie
-      -             "rung von Purchase Price Allocations".
-                 15 Filler PIC X VALUE X'0A'.
-                 15 WS-JOB-RESPONSBLT-4 PIC X(104) VALUE "- Datenrecherc
-      -             "he fuer die Erstellung von Unternehmensbewertungen, 
-      -             " Operating Models und Markenbewertungen".
-      *Die Daten des Beschäftigungszeitraumes werden hier auf mehrere 
-      *Variablen aufgeteilt. Es ist auch eine einzelne Wertzuweisung
-      *denkbar, welche den Beschäftigungszeitraum als Zeichenfolge ohne
-      *Leerzeichen beinhaltet im Format MM/YYYY-MM/YYYY. In der 
-      *PROCEDURE DIVISION könnte dann unterschiedliche Teile dieses 
-      *Wertes verschiedenen Variablen zugewiesen werden, um das Datum in 
-      *einer Textausgabe auch mit Leerzeichen anzugeben. 
-              10 WS-JOB-START.
-                 15 WS-JOB-START-MONTH   PIC 9(2) VALUE 05.
-                 15 Filler               PIC X VALUE "/". *> Trenn-Slash
-                 15 WS-JOB-START-YEAR    PIC   9(4) VALUE 2024.
-              10 WS-JOB-END.
-                 15 WS-JOB-END-MONTH   PIC  9(2) VALUE 10.
-                 15 Filler               PIC X VALUE "/". *> Trenn-Slash
-                 15 WS-JOB-END-YEAR    PIC  9(4) VALUE 2024.
-      
-      *Tätigkeit 2, welche als vorletztes ausgeübt wurde und somit am
-      *zweitjüngsten ist.
-           05 WS-JOB-2.
-              10 WS-JOB-TITLE  PIC X(63) VALUE "Werkstudent im Bereich '
-      -          "Technology Consulting - Cyber Security'".
-              10 WS-JOB-EMPLOYER PIC X(51) VALUE "Ernst & Young GmbH Wir
-      -          "tschaftspruefungsgesellschaft".
-              10 WS-JOB-LOCATION PIC X(11) VALUE "Duesseldorf".
-              10 WS-JOB-RESPONSIBLITIES.
-                 15 WS-JOB-RESPONSBLT-1 PIC X(230) VALUE "- Vorbereitung
-      -             ", Unterstuetzung, Dokumentation und Qualitaetssiche
-      -             "rung bei der Durchfuehrung von IT-Grundschutz-Check
-      -             "s, Risikoanalysen und Schutzbedarfsfeststellungen s
-      -             "owie Erstellung von Prozesssteckbriefen fuer Gescha
-      -             "eftsprozesse".
-                 15 Filler PIC X VALUE X'0A'.
-                 15 WS-JOB-RESPONSBLT-2 PIC X(74) VALUE "- Mitwirkung an
-      -             " der Erstellung von IT-Grundschutzchecks und Risiko
-      -             "analysen".
-                 15 Filler PIC X VALUE X'0A'.
-                 15 WS-JOB-RESPONSBLT-3 PIC X(120) VALUE "- Erarbeitung 
-      -             "und Einfuehrung eines Klassifizierungsschemas fuer 
-      -             "die Anforderungen aus dem BSI IT-Grundschutz-Kompen
-      -             "dium".
-                 15 Filler PIC X VALUE X'0A'.
-                 15 WS-JOB-RESPONSBLT-4 PIC X(176) VALUE "- Aufbereitung
-      -             " von Projektergebnissen, Unterstuetzung bei der Ers
-      -             "tellung von Angeboten und Erstellung eines internen
-      -             " Abwesenheitsplaners unter Verwendung von VBA-Progr
-      -             "ammierung".
-              10 WS-JOB-START.
-                 15 WS-JOB-START-MONTH   PIC 9(2) VALUE 10.
-                 15 Filler               PIC X VALUE "/". *> Trenn-Slash
-                 15 WS-JOB-START-YEAR    PIC 9(4) VALUE 2022.
-              10 WS-JOB-END .
-                 15 WS-JOB-END-MONTH   PIC 9(2) VALUE 03.
-                 15 Filler               PIC X VALUE "/". *> Trenn-Slash
-                 15 WS-JOB-END-YEAR    PIC 9(4) VALUE 2024.
-      
-      *Tätigkeit 3, die am drittjüngsten ist.
-           05 WS-JOB-3.
-              10 WS-JOB-TITLE  PIC X(62) VALUE "Werkstudent im Bereich '
-      -          "Asset, Liability & Capital Management'".
-              10 WS-JOB-EMPLOYER PIC X(30) VALUE "HSBC Trinkaus & Burkha
-      -          "rdt GmbH".
-              10 WS-JOB-LOCATION PIC X(11) VALUE "Duesseldorf".
-              10 WS-JOB-RESPONSIBLITIES.
-                 15 WS-JOB-RESPONSBLT-1 PIC X(79) VALUE "- Ueberwachung 
-      -             "der Liquiditaet, des Liquiditaetsrisikos und der Ka 
-      -             "pitalstruktur".
-                 15 Filler PIC X VALUE X'0A'.
-                 15 WS-JOB-RESPONSBLT-2 PIC X(55) VALUE "- Erstellung au
-      -             "fsichtsrelevanter Berichte und Dokumente".
-                 15 Filler PIC X VALUE X'0A'.
-                 15 WS-JOB-RESPONSBLT-3 PIC X(31) VALUE "- Datenaufberei
-      -             "tung und -pflege".
-              10 WS-JOB-START.
-                 15 WS-JOB-START-MONTH   PIC 9(2) VALUE 07.
-                 15 Filler               PIC X VALUE "/". *> Trenn-Slash
-                 15 WS-JOB-START-YEAR    PIC 9(4) VALUE 2021.
-              10 WS-JOB-END .
-                 15 WS-JOB-END-MONTH   PIC 9(2) VALUE 09.
-                 15 Filler               PIC X VALUE "/". *> Trenn-Slash
-                 15 WS-JOB-END-YEAR    PIC 9(4) VALUE 2022.
-
-      *Tätigkeit 4, die am viertjüngsten ist.
-           05 WS-JOB-4.
-              10 WS-JOB-TITLE  PIC X(81) VALUE "Praktikant im Bereich 'F
-      -          "inancial Services Deal Advisory - Mergers & Acquisitio
-      -          "ns'".
-              10 WS-JOB-EMPLOYER PIC X(40) VALUE "KPMG AG Wirtschaftspru
-      -          "efungsgesellschaft".
-              10 WS-JOB-LOCATION PIC X(20) VALUE "Frankfurt am Main".
-              10 WS-JOB-RESPONSIBLITIES.
-                 15 WS-JOB-RESPONSBLT-1 PIC X(70) VALUE "- Aufbau einer
-      -             " Datenbank inkl. der Aufbereitung relevanter Kennza
-      -             "hlen".
-                 15 Filler PIC X VALUE X'0A'.
-                 15 WS-JOB-RESPONSBLT-2 PIC X(107) VALUE "- Unterstuetzu 
-      -             "ng bei der Erstellung von Projektunterlagen sowie D
-      -             "urchfuehrung einer Financial Due Diligence".
-                 15 Filler PIC X VALUE X'0A'.
-                 15 WS-JOB-RESPONSBLT-3 PIC X(63) VALUE "- Informationsr
-      -             "echerche bei Datendiensten (Orbis, Mergermarket)".
-                 15 Filler PIC X VALUE X'0A'.
-                 15 WS-JOB-RESPONSBLT-4 PIC X(100) VALUE "- Unterstuetzu
-      -             "g bei Unternehmensbewertungen und der Aufbereitung 
-      -             "von Unternehmensbewertungsmodellen".
-              10 WS-JOB-START.
-                 15 WS-JOB-START-MONTH   PIC 9(2) VALUE 10.
-                 15 Filler               PIC X VALUE "/". *> Trenn-Slash
-                 15 WS-JOB-START-YEAR    PIC 9(4) VALUE 2020.
-              10 WS-JOB-END .
-                 15 WS-JOB-END-MONTH   PIC 9(2) VALUE 01.
-                 15 Filler               PIC X VALUE "/". *> Trenn-Slash
-                 15 WS-JOB-END-YEAR    PIC 9(4) VALUE 2021.
-      
-      *Tätigkeit 5, die am fünftjüngsten ist.
-           05 WS-JOB-5.
-              10 WS-JOB-TITLE  PIC X(52) VALUE "Werkstudent in der Strat
-      -          "egie- und Managementberatung".
-              10 WS-JOB-EMPLOYER PIC X(30) VALUE "MOONROC Advisory Partn
-      -          "ers GmbH".
-              10 WS-JOB-LOCATION PIC X(10) VALUE "Muenchen".
-              10 WS-JOB-RESPONSIBLITIES.
-                 15 WS-JOB-RESPONSBLT-1 PIC X(37) VALUE "- Erstellung vo
-      -             "n Wettbewerbsanalysen".
-                 15 Filler PIC X VALUE X'0A'.
-                 15 WS-JOB-RESPONSBLT-2 PIC X(46) VALUE "- Erstellung in
-      -             "terner Unterlagen und Dokumente".
-              10 WS-JOB-START.
-                 15 WS-JOB-START-MONTH   PIC 9(2) VALUE 02.
-                 15 Filler               PIC X VALUE "/". *> Trenn-Slash
-                 15 WS-JOB-START-YEAR    PIC 9(4) VALUE 2020.
-              10 WS-JOB-END .
-                 15 WS-JOB-END-MONTH   PIC 9(2) VALUE 07.
-                 15 Filler               PIC X VALUE "/". *> Trenn-Slash
-                 15 WS-JOB-END-YEAR    PIC 9(4) VALUE 2020.
-      
-      *Tätigkeit 6, die am sechstjüngsten ist.
-           05 WS-JOB-6.
-              10 WS-JOB-TITLE  PIC X(50) VALUE "Praktikant im Bereich 'A
-      -          "ssurance - Audit Services'".
-              10 WS-JOB-EMPLOYER PIC X(51) VALUE "Ernst & Young GmbH Wir
-      -          "tschaftspruefungsgesellschaft".
-              10 WS-JOB-LOCATION PIC X(11) VALUE "Duesseldorf".
-              10 WS-JOB-RESPONSIBLITIES.
-                 15 WS-JOB-RESPONSBLT-1 PIC X(127) VALUE "- Mitwirkung b
-      -             "ei Pruefungen von Einzel- und Konzernabschluessen b
-      -             "ei Gesellschaften unterschiedlicher Rechtsformen un 
-      -             "d Groessen".
-                 15 Filler PIC X VALUE X'0A'.
-                 15 WS-JOB-RESPONSBLT-2 PIC X(79) VALUE "- Mitarbeit bei
-      -             " der Berichterstellung zu Jahres- und Konzernabschl
-      -             "usspruefungen".
-              10 WS-JOB-START.
-                 15 WS-JOB-START-MONTH   PIC 9(2) VALUE 03.
-                 15 Filler               PIC X VALUE "/". *> Trenn-Slash
-                 15 WS-JOB-START-YEAR    PIC 9(4) VALUE 2019.
-              10 WS-JOB-END .
-                 15 WS-JOB-END-MONTH   PIC 9(2) VALUE 04.
-                 15 Filler               PIC X VALUE "/". *> Trenn-Slash
-                 15 WS-JOB-END-YEAR    PIC 9(4) VALUE 2019.
-      
-      *Tätigkeit 7, die am siebtjüngsten ist.
-                 05 WS-JOB-7.
-              10 WS-JOB-TITLE  PIC X(28) VALUE "Wissenschaftliche Hilfsk
-      -          "raft".
-              10 WS-JOB-EMPLOYER PIC X(53) VALUE "Kernkompetenzzentrum F
-      -          "inanz- & Informationsmanagement".
-              10 WS-JOB-LOCATION PIC X(10) VALUE "Bayreuth".
-              10 WS-JOB-RESPONSIBLITIES.
-                 15 WS-JOB-RESPONSBLT-1 PIC X(57) VALUE "- Teilverantwor
-      -             "tung im Vertrags- und Rechnungsmanagement".
-                 15 Filler PIC X VALUE X'0A'.
-                 15 WS-JOB-RESPONSBLT-2 PIC X(47) VALUE "- Tutor fuer Gr
-      -             "undlagen der Java-Programmierung".
-                 15 Filler PIC X VALUE X'0A'.
-                 15 WS-JOB-RESPONSBLT-3 PIC X(32) VALUE "- Betreuung der
-      -             " Internetpraesenz".
-              10 WS-JOB-START.
-                 15 WS-JOB-START-MONTH   PIC 9(2) VALUE 11.
-                 15 Filler               PIC X VALUE "/". *> Trenn-Slash
-                 15 WS-JOB-START-YEAR    PIC 9(4) VALUE 2018.
-              10 WS-JOB-END .
-                 15 WS-JOB-END-MONTH   PIC 9(2) VALUE 08.
-                 15 Filler               PIC X VALUE "/". *> Trenn-Slash
-                 15 WS-JOB-END-YEAR    PIC 9(4) VALUE 2019.
-      
-      *Tätigkeit 8, die am achtjüngsten ist.
-           05 WS-JOB-8.
-              10 WS-JOB-TITLE  PIC X(51) VALUE "Praktikant in der Strate
-      -          "gie- und Managementberatung".
-              10 WS-JOB-EMPLOYER PIC X(30) VALUE "MOONROC Advisory Partn
-      -          "ers GmbH".
-              10 WS-JOB-LOCATION PIC X(10) VALUE "Muenchen".
-              10 WS-JOB-RESPONSIBLITIES.
-                 15 WS-JOB-RESPONSBLT-1 PIC X(46) VALUE "- Erstellung vo
-      -             "n Use Cases und Rechenmodellen".
-                 15 Filler PIC X VALUE X'0A'.
-                 15 WS-JOB-RESPONSBLT-2 PIC X(73) VALUE "- Unterstuetzun
-      -             "g der Betreuung des Business Case und im Projektman
-      -             "agement".
-                 15 Filler PIC X VALUE X'0A'.
-                 15 WS-JOB-RESPONSBLT-3 PIC X(39) VALUE "- Anfertigung v
-      -             "on Kundenpraesentationen".
-              10 WS-JOB-START.
-                 15 WS-JOB-START-MONTH   PIC 9(2) VALUE 08.
-                 15 Filler               PIC X VALUE "/". *> Trenn-Slash
-                 15 WS-JOB-START-YEAR    PIC 9(4) VALUE 2018.
-              10 WS-JOB-END .
-                 15 WS-JOB-END-MONTH   PIC 9(2) VALUE 10.
-                 15 Filler               PIC X VALUE "/". *> Trenn-Slash
-                 15 WS-JOB-END-YEAR    PIC 9(4) VALUE 2018.
-       
-      *Die Ausbildungen werden nummeriert und unter Angabe der 
-      *ausbildenden Institution, des Programmnamens (üblicherweise 
-      *Ausbildungsthema + Abschlussbezeichnung), einer Zusatzinformation
-      *sowie des Ausbildungszeitraumes angegeben.
-      *Es beginnt mit der zuletzt begonnenen Ausbildung. Die Auflistung 
-      *erfolgt antichronologisch entsprechend des Startdatums.
-
-      *Tätigkeit 1, die aktuell noch laufende Ausbildung ist. Dies ist 
-      *daran zu erkennen, dass das Ende des Ausbildungszeitraumes mit
-      *"heute" und nicht mit einem Datum im Format MM/JJJJ angegeben 
-      *wird.
-       01 WS-EDUCATION USAGE IS DISPLAY.
-           05 WS-DEGREE-1.
-              10 WS-SCHOOL   PIC X(21) VALUE "Universitaet zu Koeln".
-              10 WS-COURSE-OF-STUDY   PIC X(40) VALUE "Business Administ
-      -          "ration: Finance (M.Sc.)".
-              10 WS-COURSE-OF-STUDY-ADDITION   PIC X(39) VALUE "Ergaenzu
-      -          "ngsbereich: Information Systems".           
-              10 WS-DEGREE-START .
-                 15 WS-DEGREE-START-MONTH   PIC 9(2) VALUE 10.
-                 15 Filler               PIC X VALUE "/". *> Trenn-Slash
-                 15 WS-DEGREE-START-YEAR    PIC 9(4) VALUE 2021.
-              10 WS-DEGREE-END  PIC X(5) VALUE "heute".
-      
-      *Tätigkeit 2, die am zweitjüngsten ist.
-           05 WS-DEGREE-2.
-              10 WS-SCHOOL   PIC X(31) VALUE "Linnaeus University, (Schw
-      -          "eden)".
-              10 WS-COURSE-OF-STUDY   PIC X(7) VALUE "Finance".
-              10 WS-COURSE-OF-STUDY-ADDITION PIC X(16) VALUE "Auslandsse
-      -             "mester".           
-              10 WS-DEGREE-START .
-                 15 WS-DEGREE-START-MONTH   PIC 9(2) VALUE 09.
-                 15 Filler               PIC X VALUE "/". *> Trenn-Slash
-                 15 WS-DEGREE-START-YEAR    PIC 9(4) VALUE 2019.
-              10 WS-DEGREE-END.
-                 15 WS-DEGREE-END-MONTH   PIC 9(2) VALUE 01.
-                 15 Filler               PIC X VALUE "/". *> Trenn-Slash
-                 15 WS-DEGREE-END-YEAR    PIC 9(4) VALUE 2020.
-           
-      *Tätigkeit 3, die am drittjüngsten ist.
-           05 WS-DEGREE-3.
-              10 WS-SCHOOL   PIC X(21) VALUE "Universitaet Bayreuth".
-              10 WS-COURSE-OF-STUDY   PIC X(32) VALUE "Betriebswirtschaf
-      -          "tslehre (B.Sc.)".
-              10 WS-COURSE-OF-STUDY-ADDITION PIC X(56) VALUE "Schwerpunk
-      -             "te: Finanzen und Banken, Wirtschaftsinformatik".
-              10 WS-DEGREE-START.
-                 15 WS-DEGREE-START-MONTH   PIC 9(2) VALUE 04.
-                 15 Filler               PIC X VALUE "/". *> Trenn-Slash
-                 15 WS-DEGREE-START-YEAR    PIC 9(4) VALUE 2017.
-              10 WS-DEGREE-END.
-                 15 WS-DEGREE-END-MONTH   PIC 9(2) VALUE 09.
-                 15 Filler               PIC X VALUE "/". *> Trenn-Slash
-                 15 WS-DEGREE-END-YEAR    PIC 9(4) VALUE 2021.
-           
-      *Tätigkeit 4, die am viertjüngsten ist.
-           05 WS-DEGREE-4.
-              10 WS-SCHOOL   PIC X(17) VALUE "Sparkasse Krefeld".
-              10 WS-COURSE-OF-STUDY   PIC X(27) VALUE "Ausbildung zum Ba
-      -          "nkkaufmann".
-              10 WS-COURSE-OF-STUDY-ADDITION PIC X(16) VALUE "IHK-Besten
-      -             "ehrung".
-              10 WS-DEGREE-START.
-                 15 WS-DEGREE-START-MONTH   PIC 9(2) VALUE 08.
-                 15 Filler               PIC X VALUE "/". *> Trenn-Slash
-                 15 WS-DEGREE-START-YEAR    PIC 9(4) VALUE 2014.
-              10 WS-DEGREE-END.
-                 15 WS-DEGREE-END-MONTH   PIC 9(2) VALUE 01.
-                 15 Filler               PIC X VALUE "/". *> Trenn-Slash
-                 15 WS-DEGREE-END-YEAR    PIC 9(4) VALUE 2017.
-      
-      *Die Auflistung der Kenntnisse und Fähigkeiten hat die Bereiche
-      *IT-bezogene Sprachen ("WS-IT-LANGUAGES"), weitere IT-Kenntnisse 
-      *(WS-IT-SKILLS) und Kenntnisse (natürlicher, also durch den  
-      *Menschen gesprochener) Sprachen (WS-NATURAL-LANGUAGES). Die  
-      *Auflistung der Kenntnisse berücksichtigt den Zeitpunkt des 
-      *Erwerbs einer Fähigkeit und/oder der Relevanz einer Kenntnis
-      *Fähigkeit.
-       01 WS-SKILLS USAGE IS DISPLAY.
-           05 WS-IT-LANGUAGES.
-              10 WS-IT-LANG-1.
-                 15 WS-IT-LANG-1-NAME     PIC X(20) VALUE "Java".
-                 15 WS-IT-LANG-1-LEVEL    PIC X(15) VALUE "Grundkenntnis
-      -             "se".
-              10 WS-IT-LANG-2.
-                 15 WS-IT-LANG-2-NAME     PIC X(20) VALUE "C++".
-                 15 WS-IT-LANG-2-LEVEL    PIC X(15) VALUE "Grundkenntnis
-      -             "se".
-               10 WS-IT-LANG-3.
-                 15 WS-IT-LANG-3-NAME     PIC X(20) VALUE "Python".
-                 15 WS-IT-LANG-3-LEVEL    PIC X(15) VALUE "Grundkenntnis
-      -             "se".
-      *Erlangung der WS-IT-LANG-4 im Rahmen des abgelegten 
-      *IT-Zertifikats (siehe Anhänge der Bewerbung)
-              10 WS-IT-LANG-4.
-                 15 WS-IT-LANG-4-NAME     PIC X(20) VALUE "HTML/CSS/JS/A
-      -             "JAX".
-                 15 WS-IT-LANG-4-LEVEL    PIC X(15) VALUE "Grundkenntnis
-      -             "se".
-
-           05 WS-IT-SKILLS.
-      *Erlangung des WS-IT-SKILL-1 im Rahmen des abgelegten 
-      *IT-Zertifikats (siehe Anhänge der Bewerbung)
-              10 WS-IT-SKLL-1.
-                 15 WS-IT-SKILL-1-NAME     PIC X(55) VALUE "Web-Developm
-      -             "ent".
-                 15 WS-IT-SKILL-1-LEVEL    PIC X(15) VALUE "Grundkenntni
-      -             "sse".
-              10 WS-IT-SKLL-2.
-                 15 WS-IT-SKILL-2-NAME     PIC X(55) VALUE "Zertifiziert
-      -             "er BSI IT-Grundschutz-Praktiker".
-                 15 WS-IT-SKILL-2-LEVEL    PIC X(15) VALUE SPACE.
-              10 WS-IT-SKLL-3.
-                 15 WS-IT-SKILL-3-NAME     PIC X(55) VALUE "Microsoft Of
-      -             "fice (Excel inkl. VBA, Power Point, Word)".
-                 15 WS-IT-SKILL-3-LEVEL    PIC X(20) VALUE "Eweiterte Ke
-      -             "nntnisse".
-
-           05 WS-NATURAL-LANGUAGES.
-              10 WS-NAT-LANG-1.
-                 15 WS-NAT-LANG-1-NAME     PIC X(35) VALUE "Deutsch".
-                 15 WS-NAT-LANG-1-LEVEL    PIC X(15) VALUE "Muttersprach
-      -          "ler".
-              10 WS-NAT-LANG-2.
-                 15 WS-NAT-LANG-2-NAME     PIC X(35) VALUE "Englisch".
-                 15 WS-NAT-LANG-2-LEVEL    PIC X(09) VALUE "Fliessend".
-              10 WS-NAT-LANG-3.
-                 15 WS-NAT-LANG-3-NAME     PIC X(35) VALUE "Schwedisch/F
-      -          "ranzoesisch/Chinesisch".           
-                 15 WS-NAT-LANG-3-LEVEL    PIC X(15) VALUE "Grundkenntni
-      -          "sse".
-      
-      *Die Auflistung meiner ehrenamtlichen Arbeit umfasst zwei 
-      *wesentliche Positionen und erfolgt unter Angabe eines Titels
-      *(welcher grundsätzlich darüber Aufschluss gibt, wo das Ehrenamt
-      *ausgeführt wurde), der Verantwortlichkeiten sowie des Ausübungs-
-      *zeitraumes. Die Auflistung erfolgt antichronologisch entsprechend
-      *des Startdatums. Die zuerst genannte ehrenamtliche Tätigkeit ist
-      *nicht beendet und wird ausgeübt.
-       01 WS-VOLUNTARY-WORK USAGE IS DISPLAY.
-           05 WS-VOLUNTARY-WORK-1.
-              10 WS-VOLTWK-TITLE  PIC X(68) VALUE "Mitglied des Deutsche
-      -          "n Roten Kreuzes (DRK-Ortsverein Meerbusch e.V.)".
-              10 WS-VOLTWK-RESPONSIBLITIES.
-                 15 WS-VOLTWK-RESPONSBLT-1 PIC X(55) VALUE "- Vorstandsm
-      -             "itglied und Schatzmeister (11/2024 - heute)".
-                 15 Filler PIC X VALUE X'0A'.
-                 15 WS-VOLTWK-RESPONSBLT-2 PIC X(27) VALUE "- Mitglied d
-      -             "er Bereitschaft".
-              10 WS-VOLTWK-START.
-                 15 WS-VOLTWK-START-MONTH   PIC 9(2) VALUE 08.
-                 15 Filler               PIC X VALUE "/". *> Trenn-Slash
-                 15 WS-VOLTWK-START-YEAR    PIC 9(4) VALUE 2023.
-              10 WS-VOLTWK-END   PIC X(5) VALUE "heute".
-
-           05 WS-VOLUNTARY-WORK-2.
-              10 WS-VOLTWK-TITLE  PIC X(122) VALUE "Fachschaft der recht
-      -          "s- und wirtschaftswissenschaftlichen Fakultaet (Ressor 
-      -          "t fuer Studienzuschuesse), Universitaet Bayreuth".
-              10 WS-VOLTWK-RESPONSIBLITIES.
-                 15 WS-VOLTWK-RESPONSBLT-1 PIC X(116) VALUE "- Mitglied 
-      -          "der Studienzuschusskommission der rechts- und wirtscha
-      -          "ftswissenschaftlichen Fakultaet (11/2018 - 11/2019)".
-                 15 Filler PIC X VALUE X'0A'.
-                 15 WS-VOLTWK-RESPONSBLT-2 PIC X(57) VALUE "- Vorstandsm
-      -          "itglied und Ressortleiter (10/2018 - 09/2019)".
-              10 WS-VOLTWK-START.
-                 15 WS-VOLTWK-START-MONTH   PIC 9(2) VALUE 10.
-                 15 Filler               PIC X VALUE "/". *> Trenn-Slash
-                 15 WS-VOLTWK-START-YEAR    PIC 9(4) VALUE 2017.
-              10 WS-VOLTWK-END.
-                 15 WS-VOLTWK-END-MONTH   PIC 9(2) VALUE 09.
-                 15 Filler               PIC X VALUE "/". *> Trenn-Slash
-                 15 WS-VOLTWK-END-YEAR    PIC 9(4) VALUE 2021.
-       
-      *Um das Bild zu meiner Person noch etwas zu erweitern, sind 
-      *nachfolgend meine Hobbys aufgelistet.
-       01 WS-HOBBIES USAGE IS DISPLAY.
-           05 WS-SPORT          PIC A(4) VALUE "Judo".
-           05 WS-INSTRUMENT     PIC A(15) VALUE "Gitarre spielen".
-           05 WS-VOLUNTEERING   PIC X(16) VALUE "Sanitaetsdienste".
-           05 WS-OTHER-HOBBIES  PIC X(33) VALUE "Neues lernen und Wissen
-      -    " anhaeufen".
-      
-      *Bei einer Interaktion des Users mit dem Programm wird ein User 
-      *Input in alphanumerischer Form gegeben. Dabei soll eine einfache
-      *Ja-oder-Nein-Entscheidung mittels einer Boolean-Variable 
-      *getroffen werden. Es sollen unterschiedliche Varianten der 
-      *Antworten "Ja" und "Nein" möglich sein. Diese werden nachfolgend
-      *definiert.
-       01 WS-USER-INPUT-TEXT PIC X(5).
-       88 WS-TRUE-ANSWER  VALUE "Ja" "ja" "J" "j" "Yes" "yes" "Y" "y"
-      -    "True" "TRUE" "true" "1".
-       88 WS-FALSE-ANSWER VALUE "Nein" "nein" "N" "n" "No" "no" "False"
-      -    "False" "FALSE" "false" "0".
-      *Um nicht nur abfragen zu können, ob eine Antwort "Ja" oder "Nein" 
-      *lautet, werden alle grundsätzlich validen Eingaben in einer 
-      *Variable "WS-VALID-ANSWER" zusammengefasst. Diese kann genutzt
-      *werden, um zu entscheiden, ob eine valide Eingabe durch den User
-      *getätigt wurde.
-       88 WS-VALID-ANSWER VALUE "Ja" "ja" "J" "j" "Yes" "yes" "Y" "y"
-      -    "True" "TRUE" "true" "1" "Nein" "nein" "N" "n" "No" "no" 
-      -    "0" "False" "FALSE" "false".
-      
-      *Zur Auswahl einer Nummer in einem Auswahlmenü, erfolgt die 
-      *Deklaration einer einstelligen Integer-Variable, welche den
-      *User-Input erfasst.
-       01 WS-USER-INPUT-NO PIC 9(1).
-      
-      *Im Auswahlmenü kann die Auswahl erfolgen, dass alle Informationen
-      *ausgegeben werden sollen. Wird dies ausgewählt, wird der Wert der
-      *Variable "WS-SHOW-ALL" von 0 auf 1 gesetzt. Der Wert der Variable
-      *wird anschließend in den Ausgaben der jeweiligen Teilbereiche, 
-      *abgefragt. Der erste Abschnitt "PERSONAL-INFO-para" mit der 
-      *Information zu den persönlichen Daten wird über die Verarbeitung 
-      *des User-Inputs zur Menüauswahl angestoßen. Wenn der Wert der Var
-      *"WS-SHOW-All" 1 ist, wird die Ausgabe des nächsten Teilbereichs 
-      *angestoßen.
-       01 WS-SHOW-ALL PIC 9(1) VALUE 0.
-
-      *
-      ******************************************************************
-       PROCEDURE DIVISION.
-      *===================
-           
-      * MAIN SECTION.
-      **----------------------
-      *    PERFORM DIALOG.      
-          
-      *    STOP RUN.
-
-      ******************************************************************
-       DIALOG SECTION.
-      *----------------
-      *Dieser Dialog ist die Einleitung des Programms und leitet in
-      *jedem Fall auf die Auswahl der Informationsbereiche (AUSWAHL 
-      *SECTION) weiter.
-           DISPLAY "Guten Tag! Suchen Sie einen neuen Trainee?".
-           ACCEPT WS-USER-INPUT-TEXT.
-           IF NOT WS-VALID-ANSWER
-              DISPLAY X'0A' "Bitte geben Sie eine valide Antwort ein. Si
-      -               "e koennen die Frage mit {Ja,ja,J,j,Yes,yes,Y,y,1,
-      -               "True,TRUE,true} bejahen oder mit {Nein,nein,N,n,N
-      -               "o,no,0,False,FALSE,false} verneinen." X'0A'
-              GO TO DIALOG
-           ELSE 
-              IF WS-TRUE-ANSWER
-                 DISPLAY X'0A' "Dann habe ich hier auch schon einen pass
-      -                  "enden Kandidaten fuer Sie."
-              ELSE
-                 DISPLAY X'0A' "Schauen Sie sich gerne trotzdem meinen f
-      -          "olgenden Vorschlag an."
-                 DISPLAY "Vielleicht passt die Person ja in Ihr Team." 
-                 DISPLAY "Durch Wissbegierde, Lernbereitschaft und eine 
-      -          "schnelle Auffassungsgabe hat die Person bestimmt das P
-      -          "otenzial, Ihr Team langfristig gut zu verstaerken."
-              END-IF
-           END-IF.
-           
-           PERFORM NEXT-STEP-para.
-
-      ******************************************************************
-       AUSWAHL SECTION.
-      *----------------
-      *Das nachfolgende Menü ist die Ebene, von der aus die 
-      *unterschiedlichen Informationen zu meiner Person abegrufen werden 
-      *können. Auf dieses wird der User, nach kurzer Bestätigung durch 
-      *ENTER, nach einer erfolgten Informationsausgabe zurück- bzw. 
-      *weitergeleitet.
-      *
-           DISPLAY "***************************************************"
-           DISPLAY SPACE
-           DISPLAY "Welche Informationen moechten Sie erhalten?"
-           DISPLAY "(1) Alle"
-           DISPLAY "(2) Persoenliche Daten"
-           DISPLAY "(3) Kurzprofil"
-           DISPLAY "(4) Berufserfahrung"
-           DISPLAY "(5) Ausbildung"
-           DISPLAY "(6) Kenntnisse"
-           DISPLAY "(7) Ehrenamtliche Aktivitaeten"
-           DISPLAY "(8) Hobbys"
-           DISPLAY "(9) Programm beenden"
-           
-           DISPLAY X'0A' "Geben Sie bitte eine Nummer von 1 bis 9 ein un
-      -            "d bestaetigen Sie mit ENTER.".
-           ACCEPT WS-USER-INPUT-NO.
-           
-           EVALUATE WS-USER-INPUT-NO 
-              WHEN 1
-                 SET WS-SHOW-ALL TO 1
-                 DISPLAY "*********************************************"
-                 DISPLAY "*   GESAMTER LEBENSLAUF VON PATRICK BEECK   *"
-                 DISPLAY "*********************************************"
-      *       Der erste Informationsabschnitt wird hier noch direkt
-      *       angestoßen. Anschließend erfolgt in jedem Abschnitt eine 
-      *       kurze Abfrage, ob alle Informationen ausgegeben werden
-      *       sollen. Falls dies der Fall ist, wird in jedem Abschnitt
-      *       auf den nächsten Abschnitt verwiesen, der in der Ausgabe
-      *       folgen soll.
-                 PERFORM PERSONAL-INFO-para
-              WHEN 2
-                 PERFORM PERSONAL-INFO-para
-              WHEN 3
-                 PERFORM SHORT-PROFILE-para
-              WHEN 4
-                 PERFORM EXPERIENCE-para
-              WHEN 5   
-                 PERFORM EDUCATION-para
-              WHEN 6   
-                 PERFORM SKILLS-para
-              WHEN 7   
-                 PERFORM VOLUNTARY-WORK-para
-              WHEN 8   
-                 PERFORM HOBBIES-para
-              WHEN 9
-      *       Das Programm wird nach Ausgabe einer kurzen Nachricht 
-      *       beendet.
-                 DISPLAY "*********************************************"
-                 DISPLAY X'0A' "Ich freue mich auf ein persoenliches Ges
-      -                  "praech und den Austausch mit Ihnen." X'0A'
-                 DISPLAY "*********************************************"
-                 STOP RUN
-              WHEN OTHER
-                 DISPLAY "Bitte geben Sie eine Nummer von 1 bis 9 ein."
-           END-EVALUATE 
-           
-           PERFORM NEXT-STEP-para.
-              
-      ******************************************************************
-       PERSONAL-INFO-para.
-      *----------------
-      *Ausgabe einer Information zu den persönlichen Daten
-           DISPLAY "***************************************************"
-           DISPLAY "Meine persoenlichen Daten koennen dem Anschreiben so
-      -            "wie dem Lebenslauf entnommen werden."
-           DISPLAY SPACE
-           DISPLAY "***************************************************"        
-           
-           IF WS-SHOW-ALL > 0
-              PERFORM SHORT-PROFILE-para
-           END-IF
-           
-           PERFORM NEXT-STEP-para.
-                  
-      ******************************************************************
-       SHORT-PROFILE-para.
-      *----------------
-      *Ausgabe des Abschnitts "Kurzprofil"
-           DISPLAY "***************************************************"
-           DISPLAY  WS-SHORT-PROFILE
-           DISPLAY SPACE
-           DISPLAY "***************************************************"
-
-           IF WS-SHOW-ALL > 0
-              PERFORM EXPERIENCE-para
-           END-IF
-           
-           PERFORM NEXT-STEP-para.
-             
-      ******************************************************************
-       EXPERIENCE-para.
-      *------------------
-      *Ausgabe des Abschnitts "Berufserfahrung"
-      *Insbesondere in Abschnitten wie diesem kann der repetitive 
-      *Schreibaufwand durch die Einbindung externer Daten-Dateien  
-      *verringert werden, da der dynamische Aufruf von Variablen z.B. im 
-      *Rahmen einer For-Schleife nicht möglich zu sein scheint in COBOL 
-      *(so zumindest ist mein bisheriges Verständnis der Sprache).
-           DISPLAY "***************************************************"
-           DISPLAY "Berufserfahrung:"
-           DISPLAY SPACE
-           DISPLAY WS-JOB-START IN WS-JOB-1 " - " WS-JOB-END IN WS-JOB-1
-           DISPLAY WS-JOB-TITLE IN WS-JOB-1 
-           DISPLAY WS-JOB-EMPLOYER IN WS-JOB-1 
-           DISPLAY WS-JOB-LOCATION IN WS-JOB-1 
-           DISPLAY WS-JOB-RESPONSIBLITIES IN WS-JOB-1
-           DISPLAY SPACE
-           DISPLAY "***************************"
-           DISPLAY WS-JOB-START IN WS-JOB-2 " - " WS-JOB-END IN WS-JOB-2
-           DISPLAY WS-JOB-TITLE IN WS-JOB-2 
-           DISPLAY WS-JOB-EMPLOYER IN WS-JOB-2 
-           DISPLAY WS-JOB-LOCATION IN WS-JOB-2 
-           DISPLAY WS-JOB-RESPONSIBLITIES IN WS-JOB-2
-           DISPLAY SPACE
-           DISPLAY "***************************"
-           DISPLAY WS-JOB-START IN WS-JOB-3 " - " WS-JOB-END IN WS-JOB-3
-           DISPLAY WS-JOB-TITLE IN WS-JOB-3 
-           DISPLAY WS-JOB-EMPLOYER IN WS-JOB-3 
-           DISPLAY WS-JOB-LOCATION IN WS-JOB-3 
-           DISPLAY WS-JOB-RESPONSIBLITIES IN WS-JOB-3
-           DISPLAY SPACE
-           DISPLAY "***************************"
-           DISPLAY WS-JOB-START IN WS-JOB-4 " - " WS-JOB-END IN WS-JOB-4
-           DISPLAY WS-JOB-TITLE IN WS-JOB-4 
-           DISPLAY WS-JOB-EMPLOYER IN WS-JOB-4 
-           DISPLAY WS-JOB-LOCATION IN WS-JOB-4 
-           DISPLAY WS-JOB-RESPONSIBLITIES IN WS-JOB-4
-           DISPLAY SPACE
-           DISPLAY "***************************"
-           DISPLAY WS-JOB-START IN WS-JOB-5 " - " WS-JOB-END IN WS-JOB-5
-           DISPLAY WS-JOB-TITLE IN WS-JOB-5 
-           DISPLAY WS-JOB-EMPLOYER IN WS-JOB-5 
-           DISPLAY WS-JOB-LOCATION IN WS-JOB-5 
-           DISPLAY WS-JOB-RESPONSIBLITIES IN WS-JOB-5
-           DISPLAY SPACE
-           DISPLAY "***************************"
-           DISPLAY WS-JOB-START IN WS-JOB-6 " - " WS-JOB-END IN WS-JOB-6
-           DISPLAY WS-JOB-TITLE IN WS-JOB-6 
-           DISPLAY WS-JOB-EMPLOYER IN WS-JOB-6 
-           DISPLAY WS-JOB-LOCATION IN WS-JOB-6 
-           DISPLAY WS-JOB-RESPONSIBLITIES IN WS-JOB-6
-           DISPLAY SPACE
-           DISPLAY "***************************"
-           DISPLAY WS-JOB-START IN WS-JOB-7 " - " WS-JOB-END IN WS-JOB-7
-           DISPLAY WS-JOB-TITLE IN WS-JOB-7 
-           DISPLAY WS-JOB-EMPLOYER IN WS-JOB-7 
-           DISPLAY WS-JOB-LOCATION IN WS-JOB-7 
-           DISPLAY WS-JOB-RESPONSIBLITIES IN WS-JOB-7
-           DISPLAY SPACE
-           DISPLAY "***************************"
-           DISPLAY WS-JOB-START IN WS-JOB-8 " - " WS-JOB-END IN WS-JOB-8
-           DISPLAY WS-JOB-TITLE IN WS-JOB-8
-           DISPLAY WS-JOB-EMPLOYER IN WS-JOB-8 
-           DISPLAY WS-JOB-LOCATION IN WS-JOB-8 
-           DISPLAY WS-JOB-RESPONSIBLITIES IN WS-JOB-8
-           DISPLAY SPACE
-           DISPLAY "***************************************************"
-
-           IF WS-SHOW-ALL > 0
-              PERFORM EDUCATION-para
-           END-IF
-           
-           PERFORM NEXT-STEP-para.
-           
-      ******************************************************************
-       EDUCATION-para.
-      *-----------------
-      *Ausgabe des Abschnitts "Ausbildung"
-      *(siehe Anmerkung zur Reduktion repetitiven Schreibaufwands im 
-      *Abschnitt "EXPERIENCE-para")
-           DISPLAY "***************************************************"
-           DISPLAY "Ausbildung:"
-           DISPLAY SPACE
-           DISPLAY WS-DEGREE-START IN WS-DEGREE-1 " - " 
-      -            WS-DEGREE-END IN WS-DEGREE-1 
-           DISPLAY WS-SCHOOL IN WS-DEGREE-1 
-           DISPLAY WS-COURSE-OF-STUDY IN WS-DEGREE-1 
-           DISPLAY WS-COURSE-OF-STUDY-ADDITION IN WS-DEGREE-1
-           DISPLAY SPACE
-           DISPLAY WS-DEGREE-START IN WS-DEGREE-2 " - " 
-      -            WS-DEGREE-END IN WS-DEGREE-2 
-           DISPLAY WS-SCHOOL IN WS-DEGREE-2 
-           DISPLAY WS-COURSE-OF-STUDY IN WS-DEGREE-2 
-           DISPLAY WS-COURSE-OF-STUDY-ADDITION IN WS-DEGREE-2
-           DISPLAY SPACE
-           DISPLAY WS-DEGREE-START IN WS-DEGREE-3 " - " 
-      -            WS-DEGREE-END IN WS-DEGREE-3 
-           DISPLAY WS-SCHOOL IN WS-DEGREE-3 
-           DISPLAY WS-COURSE-OF-STUDY IN WS-DEGREE-3 
-           DISPLAY WS-COURSE-OF-STUDY-ADDITION IN WS-DEGREE-3
-           DISPLAY SPACE
-           DISPLAY WS-DEGREE-START IN WS-DEGREE-4 " - " 
-      -            WS-DEGREE-END IN WS-DEGREE-4 
-           DISPLAY WS-SCHOOL IN WS-DEGREE-4 
-           DISPLAY WS-COURSE-OF-STUDY IN WS-DEGREE-4 
-           DISPLAY WS-COURSE-OF-STUDY-ADDITION IN WS-DEGREE-4
-           DISPLAY SPACE
-           DISPLAY "***************************************************"
-      
-           IF WS-SHOW-ALL > 0
-              PERFORM SKILLS-para
-           END-IF
-           
-           PERFORM NEXT-STEP-para.
-           
-      ******************************************************************
-       SKILLS-para.
-      *-----------------
-      *Ausgabe des Abschnitts "Kenntnisse und Fähigkeiten"
-           DISPLAY "***************************************************"
-           DISPLAY "Kenntnisse und Faehigkeiten:"
-           DISPLAY X'0A' "IT-bezogene Sprachen:"
-           DISPLAY WS-IT-LANG-1-NAME " (" WS-IT-LANG-1-LEVEL ")"
-           DISPLAY WS-IT-LANG-2-NAME " (" WS-IT-LANG-2-LEVEL ")"
-           DISPLAY WS-IT-LANG-3-NAME " (" WS-IT-LANG-3-LEVEL ")"
-           DISPLAY WS-IT-LANG-4-NAME " (" WS-IT-LANG-4-LEVEL ")"
-           DISPLAY X'0A' "Weitere IT-Kenntisse:"
-           DISPLAY WS-IT-SKILL-1-NAME " (" WS-IT-SKILL-1-LEVEL ")"
-           DISPLAY WS-IT-SKILL-2-NAME
-           DISPLAY WS-IT-SKILL-3-NAME " (" WS-IT-SKILL-3-LEVEL ")"
-           DISPLAY X'0A' "Natuerliche Sprachen:"
-           DISPLAY WS-NAT-LANG-1-NAME " (" WS-NAT-LANG-1-LEVEL ")"
-           DISPLAY WS-NAT-LANG-2-NAME " (" WS-NAT-LANG-2-LEVEL ")"
-           DISPLAY WS-NAT-LANG-3-NAME " (" WS-NAT-LANG-3-LEVEL ")"
-           DISPLAY SPACE
-           DISPLAY "***************************************************"
-      
-           IF WS-SHOW-ALL > 0
-              PERFORM VOLUNTARY-WORK-para
-           END-IF
-           
-           PERFORM NEXT-STEP-para.
-           
-      ******************************************************************
-       VOLUNTARY-WORK-para.
-      *-----------------
-      *Ausgabe des Abschnitts "Ehrenamtliche Aktivitäten"
-           DISPLAY "***************************************************"
-           DISPLAY "Ehrenamtliche Aktivitaeten:"
-           DISPLAY SPACE
-           DISPLAY WS-VOLTWK-START IN WS-VOLUNTARY-WORK-1 " - "
-      -            WS-VOLTWK-END IN WS-VOLUNTARY-WORK-1 
-           DISPLAY WS-VOLTWK-TITLE IN WS-VOLUNTARY-WORK-1 
-           DISPLAY WS-VOLTWK-RESPONSIBLITIES IN WS-VOLUNTARY-WORK-1
-           
-           DISPLAY SPACE
-           DISPLAY WS-VOLTWK-START IN WS-VOLUNTARY-WORK-2 " - "
-      -            WS-VOLTWK-END IN WS-VOLUNTARY-WORK-2
-           DISPLAY WS-VOLTWK-TITLE IN WS-VOLUNTARY-WORK-2 
-           DISPLAY WS-VOLTWK-RESPONSIBLITIES IN WS-VOLUNTARY-WORK-2
-           DISPLAY SPACE
-           DISPLAY "***************************************************"
-           
-           IF WS-SHOW-ALL > 0
-              PERFORM HOBBIES-para
-           END-IF
-           
-           PERFORM NEXT-STEP-para.
-           
-      ******************************************************************
-       HOBBIES-para.
-      *-----------------
-      *Ausgabe des Abschnitts "Hobbys"
-           DISPLAY "***************************************************"
-           DISPLAY "Hobbys:" WS-SPORT ", " WS-INSTRUMENT ", " 
-      -    WS-VOLUNTEERING ", " WS-OTHER-HOBBIES
-           DISPLAY SPACE
-           DISPLAY "***************************************************"
-           
-           PERFORM NEXT-STEP-para.
-      
-      ******************************************************************
-       NEXT-STEP-para.
-      *-----------------
-      *Ein Abschnitt, welcher den User zur Betätigung der ENTER-Taste
-      *aufruft, um fortzufahren. Dieser wird eingebunden, sodass neue
-      *Ausgaben möglichst weit unten und nicht mittig des Terminals,
-      *oberhalb der erneuten Anzeige des Menüs erscheinen. So soll der 
-      *User mehr Übersicht behalten und den Blick hauptsächlich auf der 
-      *unteren Hälfte des Terminals belassen können.
-           DISPLAY SPACE
-           DISPLAY "Druecken Sie die ENTER-Taste, um fortzufahren..."
-           ACCEPT WS-USER-INPUT-TEXT
-      
-           GO TO AUSWAHL.
-
-      ******************************************************************
-      ******************************************************************
-      ******************************************************************
-      ******************************************************************
-
-
+      ******************************************************************
+      *----------------------------------------------------------------*
+      *                                                                *
+      *       Copyright(c) by Patrick Beeck                            *
+      *       Version: 2.0                                   *
+      *                                                                *
+      *----------------------------------------------------------------*
+      
+      *Die korrekte Anzeige von Umlauten über die Anbindung ASCI-Zeichen
+      *funktioniert noch nicht, soll aber in einer zukünftigen 
+      *Überarbeitung implementiert werden.
+
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     HirePatrickBeeckAsTrainee.
+       AUTHOR.         PatrickBeeck.
+       DATE-WRITTEN.   06-12-2024.
+
+       ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+        SOURCE-COMPUTER. PB-PC-COMP.
+        OBJECT-COMPUTER. DWPBANK-PC-COMP.
+      *
+       INPUT-OUTPUT SECTION.
+      *---------------------
+      *
+       FILE-CONTROL.
+      *-------------
+      *
+      *Die Berufserfahrung wird nicht mehr im Programm selbst fest-
+      *geschrieben, sondern liegt in zwei line-sequentiellen Daten-
+      *Dateien, die bei jedem Aufruf von EXPERIENCE-para neu gelesen
+      *werden. So lässt sich die Berufserfahrung durch Bearbeiten der
+      *.txt-Dateien aktualisieren, ohne das Programm neu zu kompilieren.
+           SELECT WORK-EXPERIENCE
+               ASSIGN DYNAMIC WS-WORK-EXPERIENCE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-WORK-EXPERIENCE-STATUS.
+
+           SELECT JOB-RESPONSIBILITIES
+               ASSIGN DYNAMIC WS-JOB-RESPONSIBILITIES-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-JOB-RESPONSIBILITIES-STATUS.
+
+      *Ausgabedatei für die Menüoption "In Datei exportieren", über
+      *die sich der aktuell ausgewaehlte Abschnitt (oder bei gesetztem
+      *WS-SHOW-ALL der gesamte Lebenslauf) als Klartext ablegen lässt.
+           SELECT EXPORT-FILE
+               ASSIGN DYNAMIC WS-EXPORT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-EXPORT-STATUS.
+
+      *Sequentielles Protokoll jeder Menue-Auswahl in der AUSWAHL
+      *SECTION samt Zeitstempel (siehe LOG-SELECTION-para), damit sich
+      *im Nachhinein auswerten laesst, welche Abschnitte Reviewer
+      *tatsaechlich ansehen.
+           SELECT AUDIT-LOG-FILE
+               ASSIGN DYNAMIC WS-AUDIT-LOG-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-LOG-STATUS.
+
+      *Kandidaten-Stammdatei, ueber die CANDIDATE-ID der Dialog auf
+      *einen anderen Trainee-Kandidaten als die im Programm fest
+      *hinterlegten Daten von Patrick Beeck umgeschaltet werden kann
+      *(siehe CANDIDATE-LOOKUP-para).
+           SELECT CANDIDATE-MASTER
+               ASSIGN DYNAMIC WS-CANDIDATE-MASTER-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CM-CANDIDATE-ID
+               FILE STATUS IS WS-CANDIDATE-MASTER-STATUS.
+
+      *Kleine Datei mit den fuer eine Ausschreibung geforderten
+      *Kenntnissen/Sprachen, gegen die SKILLS-MATCH-para die
+      *vorhandenen IT-Sprachen/-Kenntnisse des Kandidaten abgleicht.
+           SELECT REQUISITION-FILE
+               ASSIGN DYNAMIC WS-REQUISITION-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-REQUISITION-STATUS.
+
+      *Steuerdatei fuer den unbeaufsichtigten Batch-Modus: ist sie
+      *vorhanden, laeuft das Programm ohne ACCEPT-Abfragen durch (siehe
+      *BATCH-MODE-CHECK SECTION).
+           SELECT BATCH-CONTROL-FILE
+               ASSIGN DYNAMIC WS-BATCH-CONTROL-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-BATCH-CONTROL-STATUS.
+
+
+       DATA DIVISION.
+      *==============
+      *
+       FILE SECTION.
+      *-------------
+      *
+      *Jede Zeile der WORK-EXPERIENCE-Datei beschreibt genau eine
+      *Station der Berufserfahrung. Die Tätigkeiten/Verantwortlich-
+      *keiten dazu stehen, über JOB-ID verknüpft, als eigene Zeilen in
+      *der JOB-RESPONSIBILITIES-Datei (eine Zeile je Verantwortlich-
+      *keit, nummeriert über RESPONSIBILITY-NO).
+       FD WORK-EXPERIENCE.
+       01  WORK-EXPERIENCE-RECORD.
+           05 JOB-ID             PIC X(2).
+           05 FILLER             PIC X(1).
+           05 JOB-TITLE          PIC X(90).
+           05 FILLER             PIC X(1).
+           05 WS-JOB-EMPLOYER    PIC X(55).
+           05 FILLER             PIC X(1).
+           05 WS-JOB-LOCATION    PIC X(20).
+           05 FILLER             PIC X(1).
+           05 WE-JOB-START-MONTH PIC 9(2).
+           05 FILLER             PIC X(1).
+           05 WE-JOB-START-YEAR  PIC 9(4).
+           05 FILLER             PIC X(1).
+           05 WE-JOB-END-MONTH   PIC 9(2).
+           05 FILLER             PIC X(1).
+           05 WE-JOB-END-YEAR    PIC 9(4).
+
+       FD JOB-RESPONSIBILITIES.
+       01   RESPONSIBILITIES-RECORD.
+           05 JR-JOB-ID           PIC X(2).
+           05 FILLER              PIC X(1).
+           05 RESPONSIBILITY-NO   PIC X(2).
+           05 FILLER              PIC X(1).
+           05 JOB-RESPONSBLT      PIC X(250).
+
+       FD EXPORT-FILE.
+       01  EXPORT-RECORD          PIC X(250).
+
+       FD AUDIT-LOG-FILE.
+       01  AUDIT-LOG-RECORD        PIC X(80).
+
+      *Schlanker Stammsatz je Kandidat: Kandidaten-ID plus die Angaben,
+      *die heute im Dialog noch fest auf Patrick Beeck verdrahtet sind
+      *(Name und die Ueberschrift "Trainee-Kandidat fuer ..."). Die
+      *eigentlichen Laufbahn-/Ausbildungs-/Kenntnis-Daten bleiben wie
+      *bisher im Programm bzw. in den WORK-EXPERIENCE-Dateien
+      *hinterlegt; CANDIDATE-MASTER entkoppelt zunaechst die Identitaet
+      *des angezeigten Kandidaten von dessen konkreten Inhalten.
+       FD CANDIDATE-MASTER.
+       01  CANDIDATE-MASTER-RECORD.
+           05 CM-CANDIDATE-ID      PIC X(6).
+           05 CM-CANDIDATE-NAME    PIC X(40).
+           05 CM-CANDIDATE-ROLE    PIC X(60).
+
+       FD REQUISITION-FILE.
+       01  REQUISITION-RECORD      PIC X(55).
+
+       FD BATCH-CONTROL-FILE.
+       01  BATCH-CONTROL-RECORD    PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      *------------------------
+      *
+      *In diesem Bereich werden alle für die Anwendung benötigten Daten
+      *deklariert und initialisiert. Die vorliegende Datei soll vollum-
+      *fänglich sein und ohne externe Daten-Dateien auskommmen.
+      *
+
+      *Pfade der externen Daten-Dateien sowie die dazugehörigen
+      *FILE-STATUS-Felder.
+       01 WS-FILE-PATHS.
+           05 WS-WORK-EXPERIENCE-PATH
+                           PIC X(60) VALUE "data/work-experience.txt".
+           05 WS-WORK-EXPERIENCE-STATUS  PIC X(2).
+           05 WS-JOB-RESPONSIBILITIES-PATH
+                     PIC X(60) VALUE "data/job-responsibilities.txt".
+           05 WS-JOB-RESPONSIBILITIES-STATUS PIC X(2).
+           05 WS-EXPORT-PATH    PIC X(60) VALUE "cv-export.txt".
+           05 WS-EXPORT-STATUS  PIC X(2).
+           05 WS-AUDIT-LOG-PATH PIC X(60) VALUE "data/usage-audit.log".
+           05 WS-AUDIT-LOG-STATUS PIC X(2).
+           05 WS-CANDIDATE-MASTER-PATH
+                           PIC X(60) VALUE "data/candidate-master.dat".
+           05 WS-CANDIDATE-MASTER-STATUS PIC X(2).
+           05 WS-REQUISITION-PATH
+                           PIC X(60) VALUE "data/requisition.txt".
+           05 WS-REQUISITION-STATUS PIC X(2).
+           05 WS-BATCH-CONTROL-PATH
+                           PIC X(60) VALUE "data/batch-mode.ctl".
+           05 WS-BATCH-CONTROL-STATUS PIC X(2).
+
+      *Abschnitt, der zuletzt über das Auswahlmenü angezeigt wurde.
+      *Wird von EXPORT-para genutzt, um zu wissen, was exportiert
+      *werden soll, wenn nicht ohnehin WS-SHOW-ALL gesetzt ist.
+       01 WS-LAST-SECTION PIC 9(2) VALUE 0.
+
+      *Name und Rolle des aktuell geladenen Kandidaten. Werden
+      *standardmaessig mit den bisherigen, fest verdrahteten Werten
+      *fuer Patrick Beeck vorbelegt und nur dann durch
+      *CANDIDATE-LOOKUP-para ueberschrieben, wenn eine CANDIDATE-ID zu
+      *einem Satz in CANDIDATE-MASTER gefunden wurde.
+       01 WS-CANDIDATE-ID      PIC X(6) VALUE SPACES.
+       01 WS-CANDIDATE-NAME    PIC X(40) VALUE "Patrick Beeck".
+       01 WS-CANDIDATE-ROLE    PIC X(60)
+                       VALUE "Trainee-Kandidat".
+
+      *Unbeaufsichtigter Batch-Modus (siehe BATCH-MODE-CHECK SECTION
+      *und BATCH-RUN-para): 1, wenn per Kommandozeilenparameter "BATCH"
+      *oder durch Vorhandensein der Steuerdatei WS-BATCH-CONTROL-PATH
+      *angefordert.
+       01 WS-COMMAND-LINE      PIC X(80) VALUE SPACES.
+       01 WS-BATCH-MODE        PIC 9 VALUE 0.
+
+      *Protokollzeile fuer LOG-SELECTION-para sowie der per
+      *FUNCTION CURRENT-DATE ermittelte Zeitstempel.
+       01 WS-AUDIT-TIMESTAMP   PIC X(21).
+       01 WS-AUDIT-MENU-LABEL  PIC X(40) VALUE SPACES.
+
+      *Tabelle der aus REQUISITION-FILE (oder interaktiv ueber
+      *SKILLS-MATCH-para) eingelesenen, fuer eine Ausschreibung
+      *geforderten Kenntnisse/Sprachen.
+       01 WS-REQUISITION-COUNT      PIC 9(2) VALUE 0.
+       01 WS-REQUISITION-TABLE.
+           05 WS-REQ-ENTRY OCCURS 20 TIMES
+                           INDEXED BY WS-REQ-IDX PIC X(55).
+       01 WS-REQ-MATCHED-COUNT PIC 9(2) VALUE 0.
+       01 WS-REQ-INPUT-DONE    PIC 9 VALUE 0.
+       01 WS-REQ-ITEM-MATCHED  PIC 9 VALUE 0.
+       01 WS-REQ-MATCH-PCT     PIC 999 VALUE 0.
+       01 WS-SKILL-HAYSTACK-UPPER PIC X(55).
+       01 WS-SKILL-NEEDLE-UPPER   PIC X(55).
+       01 WS-SKILL-NEEDLE-LEN     PIC 9(3).
+       01 WS-SKILL-SEARCH-IDX     PIC 9(3).
+       01 WS-SKILL-CANDIDATE-IDX  PIC 9(1).
+
+      *Optionaler Filter fuer EXPERIENCE-para: ein Arbeitgeber-
+      *Teilstring und/oder ein fruehestes Jahr, ab dem eine Taetigkeit
+      *noch angezeigt werden soll. Leer bzw. 0 bedeutet "kein Filter".
+       01 WS-FILTER-EMPLOYER    PIC X(55) VALUE SPACES.
+       01 WS-FILTER-START-YEAR  PIC 9(4) VALUE 0.
+       01 WS-FILTER-MATCH       PIC 9 VALUE 0.
+       01 WS-NEEDLE-LEN         PIC 9(3) VALUE 0.
+       01 WS-SEARCH-IDX         PIC 9(3) VALUE 0.
+       01 WS-HAYSTACK-UPPER     PIC X(55).
+       01 WS-NEEDLE-UPPER       PIC X(55).
+       01 WS-JOB-DISPLAYED-COUNT PIC 9(2) VALUE 0.
+
+      *Tabelle, in die EXPERIENCE-para die Sätze von WORK-EXPERIENCE
+      *und JOB-RESPONSIBILITIES zur Laufzeit einliest. Ersetzt die
+      *vormals acht einzeln ausprogrammierten WS-JOB-n-Gruppen.
+       01 WS-JOB-COUNT              PIC 9(2) VALUE 0.
+       01 WS-JOB-TABLE.
+           05 WS-JOB-ENTRY OCCURS 20 TIMES
+                           INDEXED BY WS-JOB-IDX.
+              10 WS-JOB-ID-T          PIC X(2).
+              10 WS-JOB-TITLE-T       PIC X(90).
+              10 WS-JOB-EMPLOYER-T    PIC X(55).
+              10 WS-JOB-LOCATION-T    PIC X(20).
+              10 WS-JOB-START-MONTH-T PIC 9(2).
+              10 WS-JOB-START-YEAR-T  PIC 9(4).
+              10 WS-JOB-END-MONTH-T   PIC 9(2).
+              10 WS-JOB-END-YEAR-T    PIC 9(4).
+              10 WS-JOB-RESP-COUNT-T  PIC 9(2).
+              10 WS-JOB-RESP-T OCCURS 10 TIMES
+                                INDEXED BY WS-RESP-IDX PIC X(250).
+
+      *Zunächst wird der Inhalt des Kurzprofils festgelegt. Dies erfolgt
+      *über alphanumerische Werte in unterschiedlicher Länge. Für jeden
+      *Satz wird eine neue Variable angelegt. Es besteht somit ein Satz-
+      *limit von 250 Zeichen.
+       01 WS-SHORT-PROFILE USAGE IS DISPLAY.
+           05 WS-SHORT-PROFILE-SENTENCE1 PIC X(91) VALUE "Im naechsten J
+      -       "ahr strebe ich den Einstieg in die IT und damit einen fac 
+      -       "hlichen Wechsel an. ".
+           05 WS-SHORT-PROFILE-SENTENCE2 PIC X(133) VALUE "Seit Beginn d
+      -       "es Bachelorstudiums habe ich immer wieder gemerkt, wie se
+      -       "hr mich das Coding, unabhaengig von der Sprache, fesseln 
+      -       "kann. ".
+           05 WS-SHORT-PROFILE-SENTENCE3 PIC X(86) VALUE "Wohl auch weil
+      -       " es den Analytiker, Problemloeser und Perfektionisten in
+      -       "mir anspricht. ".
+           05 WS-SHORT-PROFILE-SENTENCE4 PIC X(76) VALUE "Ich habe mich
+      -       "als vorrangig intrinsisch motivierten Menschen kennengele
+      -       "rnt. ".
+           05 WS-SHORT-PROFILE-SENTENCE5 PIC X(155) VALUE "Deswegen bin 
+      -       "ich der festen Ueberzeugung, dass ich meine Kenntnisse un
+      -       "d Faehigkeiten im Bereich der IT und der Anwendungsentwic
+      -       "klung zuegig ausbauen kann. ".
+           05 WS-SHORT-PROFILE-SENTENCE6 PIC X(195) VALUE "Denn wenn mic
+      -        "h etwas interessiert und begeistert, nutze ich meine sch
+      -        "nelle Auffassungsgabe, meine Wissbegierde und meine Freu
+      -        "de am Lernen, um mir moeglichst schnell viel neues Wisse
+      -        "n anzueignen. ".
+           05 WS-SHORT-PROFILE-SENTENCE7 PIC X(171) VALUE "Ich freue mic
+      -       "h darauf, Teil des Teams zu werden an einem Ort, an dem m
+      -       "ir die Chance zum fachlichen Wechsel eingeraeumt wird und
+      -       " wo ich einen Platz zum Lernen finden darf. ".
+           05 WS-SHORT-PROFILE-NewLine PIC X VALUE X'0A'.
+           05 WS-SHORT-PROFILE-NewLine PIC X VALUE X'0A'.
+           05 WS-SHORT-PROFILE-SENTENCE8 PIC X(187) VALUE "PS: Der vorli
+      -       "egende COBOL-Code ist das Ergebnis meiner ersten Stunden 
+      -       "im Umgang mit COBOL und bietet bestimmt noch viel Verbess
+      -       "erungspotenzial. Aber erste Ideen hierzu habe ich bereits
+      -       "...".     
+      
+      *Die Berufserfahrung wird nun zur Laufzeit aus den Dateien
+      *WORK-EXPERIENCE und JOB-RESPONSIBILITIES gelesen (siehe
+      *FILE-CONTROL / FILE SECTION und EXPERIENCE-para) statt hier
+      *als WS-JOB-n-Gruppen fest einprogrammiert zu sein.
+      
+      *Die Ausbildungen werden nummeriert und unter Angabe der 
+      *ausbildenden Institution, des Programmnamens (üblicherweise 
+      *Ausbildungsthema + Abschlussbezeichnung), einer Zusatzinformation
+      *sowie des Ausbildungszeitraumes angegeben.
+      *Es beginnt mit der zuletzt begonnenen Ausbildung. Die Auflistung 
+      *erfolgt antichronologisch entsprechend des Startdatums.
+
+      *Tätigkeit 1, die aktuell noch laufende Ausbildung ist. Dies ist 
+      *daran zu erkennen, dass das Ende des Ausbildungszeitraumes mit
+      *"heute" und nicht mit einem Datum im Format MM/JJJJ angegeben 
+      *wird.
+       01 WS-EDUCATION USAGE IS DISPLAY.
+           05 WS-DEGREE-1.
+              10 WS-SCHOOL   PIC X(21) VALUE "Universitaet zu Koeln".
+              10 WS-COURSE-OF-STUDY   PIC X(40) VALUE "Business Administ
+      -          "ration: Finance (M.Sc.)".
+              10 WS-COURSE-OF-STUDY-ADDITION   PIC X(39) VALUE "Ergaenzu
+      -          "ngsbereich: Information Systems".           
+              10 WS-DEGREE-START .
+                 15 WS-DEGREE-START-MONTH   PIC 9(2) VALUE 10.
+                 15 Filler               PIC X VALUE "/". *> Trenn-Slash
+                 15 WS-DEGREE-START-YEAR    PIC 9(4) VALUE 2021.
+              10 WS-DEGREE-END  PIC X(5) VALUE "heute".
+      
+      *Tätigkeit 2, die am zweitjüngsten ist.
+           05 WS-DEGREE-2.
+              10 WS-SCHOOL   PIC X(31) VALUE "Linnaeus University, (Schw
+      -          "eden)".
+              10 WS-COURSE-OF-STUDY   PIC X(7) VALUE "Finance".
+              10 WS-COURSE-OF-STUDY-ADDITION PIC X(16) VALUE "Auslandsse
+      -             "mester".           
+              10 WS-DEGREE-START .
+                 15 WS-DEGREE-START-MONTH   PIC 9(2) VALUE 09.
+                 15 Filler               PIC X VALUE "/". *> Trenn-Slash
+                 15 WS-DEGREE-START-YEAR    PIC 9(4) VALUE 2019.
+              10 WS-DEGREE-END.
+                 15 WS-DEGREE-END-MONTH   PIC 9(2) VALUE 01.
+                 15 Filler               PIC X VALUE "/". *> Trenn-Slash
+                 15 WS-DEGREE-END-YEAR    PIC 9(4) VALUE 2020.
+           
+      *Tätigkeit 3, die am drittjüngsten ist.
+           05 WS-DEGREE-3.
+              10 WS-SCHOOL   PIC X(21) VALUE "Universitaet Bayreuth".
+              10 WS-COURSE-OF-STUDY   PIC X(32) VALUE "Betriebswirtschaf
+      -          "tslehre (B.Sc.)".
+              10 WS-COURSE-OF-STUDY-ADDITION PIC X(56) VALUE "Schwerpunk
+      -             "te: Finanzen und Banken, Wirtschaftsinformatik".
+              10 WS-DEGREE-START.
+                 15 WS-DEGREE-START-MONTH   PIC 9(2) VALUE 04.
+                 15 Filler               PIC X VALUE "/". *> Trenn-Slash
+                 15 WS-DEGREE-START-YEAR    PIC 9(4) VALUE 2017.
+              10 WS-DEGREE-END.
+                 15 WS-DEGREE-END-MONTH   PIC 9(2) VALUE 09.
+                 15 Filler               PIC X VALUE "/". *> Trenn-Slash
+                 15 WS-DEGREE-END-YEAR    PIC 9(4) VALUE 2021.
+           
+      *Tätigkeit 4, die am viertjüngsten ist.
+           05 WS-DEGREE-4.
+              10 WS-SCHOOL   PIC X(17) VALUE "Sparkasse Krefeld".
+              10 WS-COURSE-OF-STUDY   PIC X(27) VALUE "Ausbildung zum Ba
+      -          "nkkaufmann".
+              10 WS-COURSE-OF-STUDY-ADDITION PIC X(16) VALUE "IHK-Besten
+      -             "ehrung".
+              10 WS-DEGREE-START.
+                 15 WS-DEGREE-START-MONTH   PIC 9(2) VALUE 08.
+                 15 Filler               PIC X VALUE "/". *> Trenn-Slash
+                 15 WS-DEGREE-START-YEAR    PIC 9(4) VALUE 2014.
+              10 WS-DEGREE-END.
+                 15 WS-DEGREE-END-MONTH   PIC 9(2) VALUE 01.
+                 15 Filler               PIC X VALUE "/". *> Trenn-Slash
+                 15 WS-DEGREE-END-YEAR    PIC 9(4) VALUE 2017.
+      
+      *Die Auflistung der Kenntnisse und Fähigkeiten hat die Bereiche
+      *IT-bezogene Sprachen ("WS-IT-LANGUAGES"), weitere IT-Kenntnisse 
+      *(WS-IT-SKILLS) und Kenntnisse (natürlicher, also durch den  
+      *Menschen gesprochener) Sprachen (WS-NATURAL-LANGUAGES). Die  
+      *Auflistung der Kenntnisse berücksichtigt den Zeitpunkt des 
+      *Erwerbs einer Fähigkeit und/oder der Relevanz einer Kenntnis
+      *Fähigkeit.
+       01 WS-SKILLS USAGE IS DISPLAY.
+           05 WS-IT-LANGUAGES.
+              10 WS-IT-LANG-1.
+                 15 WS-IT-LANG-1-NAME     PIC X(20) VALUE "Java".
+                 15 WS-IT-LANG-1-LEVEL    PIC X(15) VALUE "Grundkenntnis
+      -             "se".
+              10 WS-IT-LANG-2.
+                 15 WS-IT-LANG-2-NAME     PIC X(20) VALUE "C++".
+                 15 WS-IT-LANG-2-LEVEL    PIC X(15) VALUE "Grundkenntnis
+      -             "se".
+               10 WS-IT-LANG-3.
+                 15 WS-IT-LANG-3-NAME     PIC X(20) VALUE "Python".
+                 15 WS-IT-LANG-3-LEVEL    PIC X(15) VALUE "Grundkenntnis
+      -             "se".
+      *Erlangung der WS-IT-LANG-4 im Rahmen des abgelegten 
+      *IT-Zertifikats (siehe Anhänge der Bewerbung)
+              10 WS-IT-LANG-4.
+                 15 WS-IT-LANG-4-NAME     PIC X(20) VALUE "HTML/CSS/JS/A
+      -             "JAX".
+                 15 WS-IT-LANG-4-LEVEL    PIC X(15) VALUE "Grundkenntnis
+      -             "se".
+
+           05 WS-IT-SKILLS.
+      *Erlangung des WS-IT-SKILL-1 im Rahmen des abgelegten 
+      *IT-Zertifikats (siehe Anhänge der Bewerbung)
+              10 WS-IT-SKLL-1.
+                 15 WS-IT-SKILL-1-NAME     PIC X(55) VALUE "Web-Developm
+      -             "ent".
+                 15 WS-IT-SKILL-1-LEVEL    PIC X(15) VALUE "Grundkenntni
+      -             "sse".
+              10 WS-IT-SKLL-2.
+                 15 WS-IT-SKILL-2-NAME     PIC X(55) VALUE "Zertifiziert
+      -             "er BSI IT-Grundschutz-Praktiker".
+                 15 WS-IT-SKILL-2-LEVEL    PIC X(15) VALUE SPACE.
+              10 WS-IT-SKLL-3.
+                 15 WS-IT-SKILL-3-NAME     PIC X(55) VALUE "Microsoft Of
+      -             "fice (Excel inkl. VBA, Power Point, Word)".
+                 15 WS-IT-SKILL-3-LEVEL    PIC X(20) VALUE "Eweiterte Ke
+      -             "nntnisse".
+
+           05 WS-NATURAL-LANGUAGES.
+              10 WS-NAT-LANG-1.
+                 15 WS-NAT-LANG-1-NAME     PIC X(35) VALUE "Deutsch".
+                 15 WS-NAT-LANG-1-LEVEL    PIC X(15) VALUE "Muttersprach
+      -          "ler".
+              10 WS-NAT-LANG-2.
+                 15 WS-NAT-LANG-2-NAME     PIC X(35) VALUE "Englisch".
+                 15 WS-NAT-LANG-2-LEVEL    PIC X(09) VALUE "Fliessend".
+              10 WS-NAT-LANG-3.
+                 15 WS-NAT-LANG-3-NAME     PIC X(35) VALUE "Schwedisch/F
+      -          "ranzoesisch/Chinesisch".           
+                 15 WS-NAT-LANG-3-LEVEL    PIC X(15) VALUE "Grundkenntni
+      -          "sse".
+      
+      *Die Auflistung meiner ehrenamtlichen Arbeit umfasst zwei 
+      *wesentliche Positionen und erfolgt unter Angabe eines Titels
+      *(welcher grundsätzlich darüber Aufschluss gibt, wo das Ehrenamt
+      *ausgeführt wurde), der Verantwortlichkeiten sowie des Ausübungs-
+      *zeitraumes. Die Auflistung erfolgt antichronologisch entsprechend
+      *des Startdatums. Die zuerst genannte ehrenamtliche Tätigkeit ist
+      *nicht beendet und wird ausgeübt.
+       01 WS-VOLUNTARY-WORK USAGE IS DISPLAY.
+           05 WS-VOLUNTARY-WORK-1.
+              10 WS-VOLTWK-TITLE  PIC X(68) VALUE "Mitglied des Deutsche
+      -          "n Roten Kreuzes (DRK-Ortsverein Meerbusch e.V.)".
+              10 WS-VOLTWK-RESPONSIBLITIES.
+                 15 WS-VOLTWK-RESPONSBLT-1 PIC X(55) VALUE "- Vorstandsm
+      -             "itglied und Schatzmeister (11/2024 - heute)".
+                 15 Filler PIC X VALUE X'0A'.
+                 15 WS-VOLTWK-RESPONSBLT-2 PIC X(27) VALUE "- Mitglied d
+      -             "er Bereitschaft".
+              10 WS-VOLTWK-START.
+                 15 WS-VOLTWK-START-MONTH   PIC 9(2) VALUE 08.
+                 15 Filler               PIC X VALUE "/". *> Trenn-Slash
+                 15 WS-VOLTWK-START-YEAR    PIC 9(4) VALUE 2023.
+              10 WS-VOLTWK-END   PIC X(5) VALUE "heute".
+
+           05 WS-VOLUNTARY-WORK-2.
+              10 WS-VOLTWK-TITLE  PIC X(122) VALUE "Fachschaft der recht
+      -          "s- und wirtschaftswissenschaftlichen Fakultaet (Ressor 
+      -          "t fuer Studienzuschuesse), Universitaet Bayreuth".
+              10 WS-VOLTWK-RESPONSIBLITIES.
+                 15 WS-VOLTWK-RESPONSBLT-1 PIC X(116) VALUE "- Mitglied 
+      -          "der Studienzuschusskommission der rechts- und wirtscha
+      -          "ftswissenschaftlichen Fakultaet (11/2018 - 11/2019)".
+                 15 Filler PIC X VALUE X'0A'.
+                 15 WS-VOLTWK-RESPONSBLT-2 PIC X(57) VALUE "- Vorstandsm
+      -          "itglied und Ressortleiter (10/2018 - 09/2019)".
+              10 WS-VOLTWK-START.
+                 15 WS-VOLTWK-START-MONTH   PIC 9(2) VALUE 10.
+                 15 Filler               PIC X VALUE "/". *> Trenn-Slash
+                 15 WS-VOLTWK-START-YEAR    PIC 9(4) VALUE 2017.
+              10 WS-VOLTWK-END.
+                 15 WS-VOLTWK-END-MONTH   PIC 9(2) VALUE 09.
+                 15 Filler               PIC X VALUE "/". *> Trenn-Slash
+                 15 WS-VOLTWK-END-YEAR    PIC 9(4) VALUE 2021.
+       
+      *Um das Bild zu meiner Person noch etwas zu erweitern, sind 
+      *nachfolgend meine Hobbys aufgelistet.
+       01 WS-HOBBIES USAGE IS DISPLAY.
+           05 WS-SPORT          PIC A(4) VALUE "Judo".
+           05 WS-INSTRUMENT     PIC A(15) VALUE "Gitarre spielen".
+           05 WS-VOLUNTEERING   PIC X(16) VALUE "Sanitaetsdienste".
+           05 WS-OTHER-HOBBIES  PIC X(33) VALUE "Neues lernen und Wissen
+      -    " anhaeufen".
+
+      *Berufliche Referenzen. Aus Datenschutzgruenden werden hier keine
+      *privaten Kontaktdaten Dritter fest hinterlegt, sondern der
+      *uebliche Hinweis "auf Anfrage erhaeltlich"; WS-REF-RELATIONSHIP
+      *und WS-REF-CONTACT bleiben frei fuer den konkreten Einzelfall.
+       01 WS-REFERENCES USAGE IS DISPLAY.
+           05 WS-REFERENCE-1.
+              10 WS-REF-NAME         PIC X(40) VALUE "Auf Anfrage erhae
+      -          "ltlich".
+              10 WS-REF-RELATIONSHIP PIC X(40) VALUE SPACES.
+              10 WS-REF-CONTACT      PIC X(60) VALUE SPACES.
+
+      *Eigenstaendige Zertifikate, die bislang nur innerhalb von
+      *WS-IT-SKLL-2 miterwaehnt wurden (siehe SKILLS-para) und nun
+      *zusaetzlich als eigener Abschnitt sichtbar sind.
+       01 WS-CERTIFICATES USAGE IS DISPLAY.
+           05 WS-CERTIFICATE-1.
+              10 WS-CERT-NAME   PIC X(55) VALUE "Zertifizierter BSI IT-
+      -          "Grundschutz-Praktiker".
+              10 WS-CERT-ISSUER PIC X(59) VALUE "Bundesamt fuer Sicherh
+      -          "eit in der Informationstechnik (BSI)".
+
+      *Bei einer Interaktion des Users mit dem Programm wird ein User 
+      *Input in alphanumerischer Form gegeben. Dabei soll eine einfache
+      *Ja-oder-Nein-Entscheidung mittels einer Boolean-Variable 
+      *getroffen werden. Es sollen unterschiedliche Varianten der 
+      *Antworten "Ja" und "Nein" möglich sein. Diese werden nachfolgend
+      *definiert.
+       01 WS-USER-INPUT-TEXT PIC X(5).
+       88 WS-TRUE-ANSWER  VALUE "Ja" "ja" "J" "j" "Yes" "yes" "Y" "y"
+      -    "True" "TRUE" "true" "1".
+       88 WS-FALSE-ANSWER VALUE "Nein" "nein" "N" "n" "No" "no" "False"
+      -    "False" "FALSE" "false" "0".
+      *Um nicht nur abfragen zu können, ob eine Antwort "Ja" oder "Nein" 
+      *lautet, werden alle grundsätzlich validen Eingaben in einer 
+      *Variable "WS-VALID-ANSWER" zusammengefasst. Diese kann genutzt
+      *werden, um zu entscheiden, ob eine valide Eingabe durch den User
+      *getätigt wurde.
+       88 WS-VALID-ANSWER VALUE "Ja" "ja" "J" "j" "Yes" "yes" "Y" "y"
+      -    "True" "TRUE" "true" "1" "Nein" "nein" "N" "n" "No" "no" 
+      -    "0" "False" "FALSE" "false".
+      
+      *Zur Auswahl einer Nummer in einem Auswahlmenü, erfolgt die
+      *Deklaration einer Integer-Variable, welche den User-Input
+      *erfasst. Zweistellig, da mit Referenzen/Zertifikaten/Skills-
+      *Match-Report mittlerweile mehr als neun Menüpunkte existieren
+      *und (9) weiterhin "Programm beenden" bleiben soll.
+       01 WS-USER-INPUT-NO PIC 9(2).
+      
+      *Im Auswahlmenü kann die Auswahl erfolgen, dass alle Informationen
+      *ausgegeben werden sollen. Wird dies ausgewählt, wird der Wert der
+      *Variable "WS-SHOW-ALL" von 0 auf 1 gesetzt. Der Wert der Variable
+      *wird anschließend in den Ausgaben der jeweiligen Teilbereiche,
+      *abgefragt. Der erste Abschnitt "PERSONAL-INFO-para" mit der
+      *Information zu den persönlichen Daten wird über die Verarbeitung
+      *des User-Inputs zur Menüauswahl angestoßen. Wenn der Wert der Var
+      *"WS-SHOW-All" 1 ist, wird die Ausgabe des nächsten Teilbereichs
+      *angestoßen.
+       01 WS-SHOW-ALL PIC 9(1) VALUE 0.
+
+      *Sprachumschaltung: wird direkt nach der Ja/Nein-Frage in der
+      *DIALOG SECTION per LANGUAGE-SELECT-para abgefragt (siehe dort)
+      *und steuert, ob die statischen DISPLAY-Texte der *-para-
+      *Abschnitte auf Deutsch oder Englisch ausgegeben werden. Die
+      *eigentlichen Lebenslauf-Inhalte (Kurzprofil-Fliesstext, Job- und
+      *Ausbildungsdaten, Hobbys) bleiben unübersetzt, da es sich dabei
+      *um Daten und nicht um Dialogtexte handelt.
+       01 WS-LANGUAGE-MODE PIC 9(1) VALUE 0.
+           88 WS-GERMAN-MODE  VALUE 0.
+           88 WS-ENGLISH-MODE VALUE 1.
+
+      *
+      ******************************************************************
+       PROCEDURE DIVISION.
+      *===================
+           
+      * MAIN SECTION.
+      **----------------------
+      *    PERFORM DIALOG.
+
+      *    STOP RUN.
+
+      ******************************************************************
+       STARTUP-VALIDATION SECTION.
+      *----------------
+      *Wird einmalig vor der DIALOG SECTION durchlaufen und prüft
+      *einige der WORKING-STORAGE-Felder auf offensichtliche
+      *Unstimmigkeiten. Eine vollständige Prüfung auf doppelt
+      *deklarierte Datennamen oder auf einen zu langen VALUE-Literal
+      *ist zur Laufzeit nicht möglich, da COBOL keine Reflektion auf
+      *Quellcodeebene bietet (ein solcher Fall, eine doppelt vergebene
+      *WS-SHORT-PROFILE-SENTENCE5, wurde bereits gefunden und direkt
+      *im Quellcode behoben). Eine fruehere Fassung dieser SECTION
+      *markierte jedes Textfeld, das bis zum letzten Zeichen seiner
+      *PIC-Laenge gefuellt war, als moeglicherweise abgeschnitten -
+      *das feuerte aber auf praktisch jedes Feld, weil in diesem
+      *Programm die PIC-Laenge traditionell exakt auf die Laenge des
+      *VALUE-Literals zugeschnitten wird und damit "bis zum letzten
+      *Zeichen gefuellt" der Normalfall ist, nicht die Ausnahme. Statt
+      *dieser nicht aussagekraeftigen Heuristik wird hier nur noch
+      *geprueft, ob eines der folgenden Pflichtfelder komplett leer
+      *ist, was auf eine versehentlich geloeschte oder nie befuellte
+      *Angabe hindeutet.
+           IF WS-SHORT-PROFILE-SENTENCE1 = SPACES
+              OR WS-SHORT-PROFILE-SENTENCE2 = SPACES
+              OR WS-SHORT-PROFILE-SENTENCE3 = SPACES
+              OR WS-SHORT-PROFILE-SENTENCE4 = SPACES
+              OR WS-SHORT-PROFILE-SENTENCE5 = SPACES
+              OR WS-SHORT-PROFILE-SENTENCE6 = SPACES
+              OR WS-SHORT-PROFILE-SENTENCE7 = SPACES
+              OR WS-SHORT-PROFILE-SENTENCE8 = SPACES
+              DISPLAY "Hinweis: Ein Satz des Kurzprofils ist leer."
+           END-IF
+
+           IF WS-SCHOOL IN WS-DEGREE-1 = SPACES
+              OR WS-SCHOOL IN WS-DEGREE-2 = SPACES
+              OR WS-SCHOOL IN WS-DEGREE-3 = SPACES
+              OR WS-SCHOOL IN WS-DEGREE-4 = SPACES
+              DISPLAY "Hinweis: Eine Schule/Hochschule der Ausbildung is
+      -                "t leer."
+           END-IF
+
+           IF WS-COURSE-OF-STUDY IN WS-DEGREE-1 = SPACES
+              OR WS-COURSE-OF-STUDY IN WS-DEGREE-2 = SPACES
+              OR WS-COURSE-OF-STUDY IN WS-DEGREE-3 = SPACES
+              OR WS-COURSE-OF-STUDY IN WS-DEGREE-4 = SPACES
+              DISPLAY "Hinweis: Ein Studiengang/eine Ausbildungsrichtung
+      -                " der Ausbildung ist leer."
+           END-IF
+
+           IF WS-COURSE-OF-STUDY-ADDITION IN WS-DEGREE-1 = SPACES
+              OR WS-COURSE-OF-STUDY-ADDITION IN WS-DEGREE-2 = SPACES
+              OR WS-COURSE-OF-STUDY-ADDITION IN WS-DEGREE-3 = SPACES
+              OR WS-COURSE-OF-STUDY-ADDITION IN WS-DEGREE-4 = SPACES
+              DISPLAY "Hinweis: Ein Zusatz zum Studiengang/zur Ausbildun
+      -                "g ist leer."
+           END-IF
+
+           IF WS-IT-LANG-1-NAME = SPACES OR WS-IT-LANG-2-NAME = SPACES
+              OR WS-IT-LANG-3-NAME = SPACES
+              OR WS-IT-LANG-4-NAME = SPACES
+              DISPLAY "Hinweis: Eine IT-bezogene Sprache ist leer."
+           END-IF
+
+           IF WS-IT-SKILL-1-NAME = SPACES
+              OR WS-IT-SKILL-2-NAME = SPACES
+              OR WS-IT-SKILL-3-NAME = SPACES
+              DISPLAY "Hinweis: Eine weitere IT-Kenntnis ist leer."
+           END-IF
+
+           IF WS-NAT-LANG-1-NAME = SPACES
+              OR WS-NAT-LANG-2-NAME = SPACES
+              OR WS-NAT-LANG-3-NAME = SPACES
+              DISPLAY "Hinweis: Eine natuerliche Sprache ist leer."
+           END-IF
+
+           IF WS-VOLTWK-TITLE IN WS-VOLUNTARY-WORK-1 = SPACES
+              OR WS-VOLTWK-TITLE IN WS-VOLUNTARY-WORK-2 = SPACES
+              DISPLAY "Hinweis: Der Titel einer ehrenamtlichen Taetigkei
+      -                "t ist leer."
+           END-IF
+
+           IF WS-VOLTWK-RESPONSBLT-1 IN WS-VOLUNTARY-WORK-1 = SPACES
+              OR WS-VOLTWK-RESPONSBLT-2 IN WS-VOLUNTARY-WORK-1 = SPACES
+              OR WS-VOLTWK-RESPONSBLT-1 IN WS-VOLUNTARY-WORK-2 = SPACES
+              OR WS-VOLTWK-RESPONSBLT-2 IN WS-VOLUNTARY-WORK-2 = SPACES
+              DISPLAY "Hinweis: Eine Aufgabe einer ehrenamtlichen Taetig
+      -                "keit ist leer."
+           END-IF.
+
+
+      ******************************************************************
+       BATCH-MODE-CHECK SECTION.
+      *----------------
+      *Ermittelt, ob das Programm im unbeaufsichtigten Batch-Modus
+      *laufen soll, entweder ueber den Kommandozeilenparameter "BATCH"
+      *oder ueber das Vorhandensein der Steuerdatei
+      *WS-BATCH-CONTROL-PATH. Damit laesst sich ein kompletter CV-Dump
+      *nach SYSOUT im naechtlichen Batch-Fenster einplanen, ohne dass
+      *jemand am Terminal sitzen muss. Die Kandidaten-Abfrage erfolgt
+      *erst hier, nachdem WS-BATCH-MODE feststeht, damit sie im
+      *Batch-Lauf nicht versehentlich nach stdin fragt; im Nicht-
+      *Batch-Fall faellt die Verarbeitung anschliessend direkt in die
+      *DIALOG SECTION durch.
+           ACCEPT WS-COMMAND-LINE FROM COMMAND-LINE
+           IF FUNCTION UPPER-CASE (FUNCTION TRIM (WS-COMMAND-LINE))
+              = "BATCH"
+              MOVE 1 TO WS-BATCH-MODE
+           END-IF
+
+           OPEN INPUT BATCH-CONTROL-FILE
+           IF WS-BATCH-CONTROL-STATUS = "00"
+              MOVE 1 TO WS-BATCH-MODE
+              CLOSE BATCH-CONTROL-FILE
+           END-IF
+
+           IF WS-BATCH-MODE = 1
+              PERFORM BATCH-RUN-para
+              STOP RUN
+           END-IF
+
+           PERFORM CANDIDATE-LOOKUP-para.
+
+      ******************************************************************
+       DIALOG SECTION.
+      *----------------
+      *Dieser Dialog ist die Einleitung des Programms und leitet in
+      *jedem Fall auf die Auswahl der Informationsbereiche (AUSWAHL
+      *SECTION) weiter.
+           DISPLAY "Guten Tag! Suchen Sie einen neuen Trainee?".
+           ACCEPT WS-USER-INPUT-TEXT.
+           IF NOT WS-VALID-ANSWER
+              DISPLAY X'0A' "Bitte geben Sie eine valide Antwort ein. Si
+      -               "e koennen die Frage mit {Ja,ja,J,j,Yes,yes,Y,y,1,
+      -               "True,TRUE,true} bejahen oder mit {Nein,nein,N,n,N
+      -               "o,no,0,False,FALSE,false} verneinen." X'0A'
+              GO TO DIALOG
+           ELSE
+              IF WS-TRUE-ANSWER
+                 DISPLAY X'0A' "Dann habe ich hier auch schon einen pass
+      -                  "enden Kandidaten fuer Sie."
+              ELSE
+                 DISPLAY X'0A' "Schauen Sie sich gerne trotzdem meinen f
+      -          "olgenden Vorschlag an."
+                 DISPLAY "Vielleicht passt die Person ja in Ihr Team."
+                 DISPLAY "Durch Wissbegierde, Lernbereitschaft und eine
+      -          "schnelle Auffassungsgabe hat die Person bestimmt das P
+      -          "otenzial, Ihr Team langfristig gut zu verstaerken."
+              END-IF
+           END-IF.
+
+           PERFORM LANGUAGE-SELECT-para.
+
+           PERFORM NEXT-STEP-para.
+
+      ******************************************************************
+       LANGUAGE-SELECT-para.
+      *----------------
+      *Fragt direkt im Anschluss an die obige Ja/Nein-Frage die
+      *Ausgabesprache ab und nutzt dafuer dieselbe WS-USER-INPUT-TEXT/
+      *WS-TRUE-ANSWER/WS-FALSE-ANSWER-Logik wie diese.
+           DISPLAY X'0A' "Moechten Sie die Ausgabe auf Englisch erhalten
+      -           "? Would you like the output in English? (Ja/Nein bzw.
+      -           " Yes/No)"
+           ACCEPT WS-USER-INPUT-TEXT
+           IF NOT WS-VALID-ANSWER
+              DISPLAY "Bitte geben Sie eine valide Antwort ein. Please e
+      -               "nter a valid answer."
+              GO TO LANGUAGE-SELECT-para
+           END-IF
+           IF WS-TRUE-ANSWER
+              SET WS-ENGLISH-MODE TO TRUE
+           ELSE
+              SET WS-GERMAN-MODE TO TRUE
+           END-IF.
+
+      ******************************************************************
+       BATCH-RUN-para.
+      *----------------
+      *Durchlaeuft im Batch-Modus PERSONAL-INFO-para bis
+      *CERTIFICATES-para genau einmal mit WS-SHOW-ALL = 1 und ohne
+      *jede ACCEPT-Abfrage (siehe Anpassung in NEXT-STEP-para), statt
+      *wie im interaktiven Dialog ueber GO TO AUSWAHL auf die naechste
+      *Eingabe zu warten. Wird ausschliesslich per PERFORM aus
+      *BATCH-MODE-CHECK SECTION angesprungen.
+           SET WS-SHOW-ALL TO 1
+           MOVE 1 TO WS-LAST-SECTION
+           MOVE SPACES TO WS-FILTER-EMPLOYER
+           MOVE 0 TO WS-FILTER-START-YEAR
+           DISPLAY "*********************************************"
+           DISPLAY "*   GESAMTER LEBENSLAUF (BATCH-MODUS)        *"
+           DISPLAY "*********************************************"
+           PERFORM PERSONAL-INFO-para
+           DISPLAY "*********************************************"
+           DISPLAY "Batch-Lauf abgeschlossen."
+           DISPLAY "*********************************************".
+
+      ******************************************************************
+       CANDIDATE-LOOKUP-para.
+      *----------------
+      *Fragt vor dem eigentlichen Dialog optional eine CANDIDATE-ID ab
+      *und schlaegt sie in CANDIDATE-MASTER nach. Wird nichts eingegeben
+      *oder der Satz nicht gefunden, bleiben die mitgelieferten
+      *Standardwerte (Patrick Beeck) unveraendert, sodass der Dialog
+      *wie bisher ohne Stammdatei lauffaehig ist. Im Batch-Modus wird
+      *diese Abfrage gar nicht erst aufgerufen (siehe BATCH-MODE-CHECK
+      *SECTION), damit der Lauf ohne Bedienereingriff durchlaufen kann.
+           DISPLAY X'0A' "Fuer welchen Kandidaten soll der Lebenslauf an
+      -           "gezeigt werden? Candidate-ID eingeben oder leer lasse
+      -           "n fuer den Standard-Kandidaten."
+           ACCEPT WS-CANDIDATE-ID
+
+           IF WS-CANDIDATE-ID NOT = SPACES
+              OPEN INPUT CANDIDATE-MASTER
+              IF WS-CANDIDATE-MASTER-STATUS = "00"
+                 MOVE WS-CANDIDATE-ID TO CM-CANDIDATE-ID
+                 READ CANDIDATE-MASTER KEY IS CM-CANDIDATE-ID
+                    INVALID KEY
+                       DISPLAY "Hinweis: Keine Kandidaten-ID "
+                       DISPLAY WS-CANDIDATE-ID
+                       DISPLAY "gefunden, es wird der Standard-"
+                       DISPLAY "Kandidat angezeigt."
+                    NOT INVALID KEY
+                       MOVE CM-CANDIDATE-NAME TO WS-CANDIDATE-NAME
+                       MOVE CM-CANDIDATE-ROLE TO WS-CANDIDATE-ROLE
+                       DISPLAY "Hinweis: Aus der Kandidaten-Stammdatei w
+      -                        "erden nur Name und Rolle uebernommen; "
+                       DISPLAY "die uebrigen Lebenslaufdaten (Werdegang,
+      -                        " Ausbildung, Kenntnisse usw.) zeigen we
+      -                        "iterhin das Referenzprofil."
+                 END-READ
+                 CLOSE CANDIDATE-MASTER
+              ELSE
+                 DISPLAY "Hinweis: Kandidaten-Stammdatei "
+                 DISPLAY FUNCTION TRIM(WS-CANDIDATE-MASTER-PATH)
+                 DISPLAY "konnte nicht geoeffnet werden (Status "
+                         WS-CANDIDATE-MASTER-STATUS ")."
+                 DISPLAY "Es wird der Standard-Kandidat angezeigt."
+              END-IF
+           END-IF.
+
+      ******************************************************************
+       AUSWAHL SECTION.
+      *----------------
+      *Das nachfolgende Menü ist die Ebene, von der aus die
+      *unterschiedlichen Informationen zu meiner Person abegrufen werden
+      *können. Auf dieses wird der User, nach kurzer Bestätigung durch
+      *ENTER, nach einer erfolgten Informationsausgabe zurück- bzw.
+      *weitergeleitet.
+      *
+           DISPLAY "***************************************************"
+           DISPLAY SPACE
+           IF WS-ENGLISH-MODE
+              DISPLAY "Which information would you like to receive?"
+              DISPLAY "(1) Everything"
+              DISPLAY "(2) Personal details"
+              DISPLAY "(3) Short profile"
+              DISPLAY "(4) Work experience"
+              DISPLAY "(5) Education"
+              DISPLAY "(6) Skills"
+              DISPLAY "(7) Voluntary work"
+              DISPLAY "(8) Hobbies"
+              DISPLAY "(9) Exit program"
+              DISPLAY "(0) Export last section shown to file"
+              DISPLAY "(10) References"
+              DISPLAY "(11) Certificates"
+              DISPLAY "(12) Skills-match report against a requisition"
+              DISPLAY X'0A' "Please enter a number from 0 to 12 and conf
+      -               "irm with ENTER."
+           ELSE
+              DISPLAY "Welche Informationen moechten Sie erhalten?"
+              DISPLAY "(1) Alle"
+              DISPLAY "(2) Persoenliche Daten"
+              DISPLAY "(3) Kurzprofil"
+              DISPLAY "(4) Berufserfahrung"
+              DISPLAY "(5) Ausbildung"
+              DISPLAY "(6) Kenntnisse"
+              DISPLAY "(7) Ehrenamtliche Aktivitaeten"
+              DISPLAY "(8) Hobbys"
+              DISPLAY "(9) Programm beenden"
+              DISPLAY "(0) Letzten Abschnitt in Datei exportieren"
+              DISPLAY "(10) Referenzen"
+              DISPLAY "(11) Zertifikate"
+              DISPLAY "(12) Skills-Match-Report"
+              DISPLAY X'0A' "Geben Sie bitte eine Nummer von 0 bis 12 ei
+      -               "n und bestaetigen Sie mit ENTER."
+           END-IF.
+           ACCEPT WS-USER-INPUT-NO.
+
+           PERFORM LOG-SELECTION-para.
+
+           EVALUATE WS-USER-INPUT-NO
+              WHEN 1
+                 SET WS-SHOW-ALL TO 1
+                 MOVE 1 TO WS-LAST-SECTION
+                 MOVE SPACES TO WS-FILTER-EMPLOYER
+                 MOVE 0 TO WS-FILTER-START-YEAR
+                 DISPLAY "*********************************************"
+                 IF WS-ENGLISH-MODE
+                    DISPLAY "*   FULL CV OF "
+                            FUNCTION TRIM(WS-CANDIDATE-NAME)
+                 ELSE
+                    DISPLAY "*   GESAMTER LEBENSLAUF VON "
+                            FUNCTION TRIM(WS-CANDIDATE-NAME)
+                 END-IF
+                 DISPLAY "*********************************************"
+      *       Der erste Informationsabschnitt wird hier noch direkt
+      *       angestoßen. Anschließend erfolgt in jedem Abschnitt eine
+      *       kurze Abfrage, ob alle Informationen ausgegeben werden
+      *       sollen. Falls dies der Fall ist, wird in jedem Abschnitt
+      *       auf den nächsten Abschnitt verwiesen, der in der Ausgabe
+      *       folgen soll.
+                 PERFORM PERSONAL-INFO-para
+              WHEN 2
+                 MOVE 0 TO WS-SHOW-ALL
+                 MOVE 2 TO WS-LAST-SECTION
+                 PERFORM PERSONAL-INFO-para
+              WHEN 3
+                 MOVE 0 TO WS-SHOW-ALL
+                 MOVE 3 TO WS-LAST-SECTION
+                 PERFORM SHORT-PROFILE-para
+              WHEN 4
+                 MOVE 0 TO WS-SHOW-ALL
+                 MOVE 4 TO WS-LAST-SECTION
+                 PERFORM PROMPT-EXPERIENCE-FILTER-para
+                 PERFORM EXPERIENCE-para
+              WHEN 5
+                 MOVE 0 TO WS-SHOW-ALL
+                 MOVE 5 TO WS-LAST-SECTION
+                 PERFORM EDUCATION-para
+              WHEN 6
+                 MOVE 0 TO WS-SHOW-ALL
+                 MOVE 6 TO WS-LAST-SECTION
+                 PERFORM SKILLS-para
+              WHEN 7
+                 MOVE 0 TO WS-SHOW-ALL
+                 MOVE 7 TO WS-LAST-SECTION
+                 PERFORM VOLUNTARY-WORK-para
+              WHEN 8
+                 MOVE 0 TO WS-SHOW-ALL
+                 MOVE 8 TO WS-LAST-SECTION
+                 PERFORM HOBBIES-para
+              WHEN 0
+                 PERFORM EXPORT-para
+              WHEN 10
+                 MOVE 0 TO WS-SHOW-ALL
+                 MOVE 10 TO WS-LAST-SECTION
+                 PERFORM REFERENCES-para
+              WHEN 11
+                 MOVE 0 TO WS-SHOW-ALL
+                 MOVE 11 TO WS-LAST-SECTION
+                 PERFORM CERTIFICATES-para
+              WHEN 12
+                 PERFORM SKILLS-MATCH-para
+              WHEN 9
+      *       Das Programm wird nach Ausgabe einer kurzen Nachricht
+      *       beendet.
+                 DISPLAY "*********************************************"
+                 IF WS-ENGLISH-MODE
+                    DISPLAY X'0A' "I look forward to a personal conversa
+      -                     "tion and exchange with you." X'0A'
+                 ELSE
+                    DISPLAY X'0A' "Ich freue mich auf ein persoenliches
+      -                  "Gespraech und den Austausch mit Ihnen." X'0A'
+                 END-IF
+                 DISPLAY "*********************************************"
+                 STOP RUN
+              WHEN OTHER
+                 IF WS-ENGLISH-MODE
+                    DISPLAY "Please enter a number from 0 to 12."
+                 ELSE
+                    DISPLAY "Bitte geben Sie eine Nummer von 0 bis 12 ei
+      -                     "n."
+                 END-IF
+           END-EVALUATE
+
+           PERFORM NEXT-STEP-para.
+
+      ******************************************************************
+       LOG-SELECTION-para.
+      *----------------
+      *Haengt jede Menueauswahl (1-12, 0, 9, auch ungueltige Eingaben)
+      *mit Zeitstempel an WS-AUDIT-LOG-PATH an, damit sich im
+      *Nachhinein auswerten laesst, welche Abschnitte Reviewer
+      *tatsaechlich ansehen.
+           MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TIMESTAMP
+
+           EVALUATE WS-USER-INPUT-NO
+              WHEN 1  MOVE "1 - Alle"                    TO
+                           WS-AUDIT-MENU-LABEL
+              WHEN 2  MOVE "2 - Persoenliche Daten"       TO
+                           WS-AUDIT-MENU-LABEL
+              WHEN 3  MOVE "3 - Kurzprofil"               TO
+                           WS-AUDIT-MENU-LABEL
+              WHEN 4  MOVE "4 - Berufserfahrung"          TO
+                           WS-AUDIT-MENU-LABEL
+              WHEN 5  MOVE "5 - Ausbildung"               TO
+                           WS-AUDIT-MENU-LABEL
+              WHEN 6  MOVE "6 - Kenntnisse"                TO
+                           WS-AUDIT-MENU-LABEL
+              WHEN 7  MOVE "7 - Ehrenamtliche Aktivitaeten" TO
+                           WS-AUDIT-MENU-LABEL
+              WHEN 8  MOVE "8 - Hobbys"                    TO
+                           WS-AUDIT-MENU-LABEL
+              WHEN 9  MOVE "9 - Programm beenden"          TO
+                           WS-AUDIT-MENU-LABEL
+              WHEN 0  MOVE "0 - Export"                    TO
+                           WS-AUDIT-MENU-LABEL
+              WHEN 10 MOVE "10 - Referenzen"                TO
+                           WS-AUDIT-MENU-LABEL
+              WHEN 11 MOVE "11 - Zertifikate"                TO
+                           WS-AUDIT-MENU-LABEL
+              WHEN 12 MOVE "12 - Skills-Match-Report"         TO
+                           WS-AUDIT-MENU-LABEL
+              WHEN OTHER MOVE "ungueltige Eingabe"            TO
+                           WS-AUDIT-MENU-LABEL
+           END-EVALUATE
+
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF WS-AUDIT-LOG-STATUS NOT = "00"
+              OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+           IF WS-AUDIT-LOG-STATUS = "00"
+              MOVE SPACES TO AUDIT-LOG-RECORD
+              STRING WS-AUDIT-TIMESTAMP DELIMITED BY SIZE
+                     " " DELIMITED BY SIZE
+                     WS-AUDIT-MENU-LABEL DELIMITED BY SIZE
+                     INTO AUDIT-LOG-RECORD
+              WRITE AUDIT-LOG-RECORD
+              IF WS-AUDIT-LOG-STATUS NOT = "00"
+                 DISPLAY "Hinweis: Eintrag konnte nicht in "
+                 DISPLAY WS-AUDIT-LOG-PATH
+                 DISPLAY "geschrieben werden (Status "
+                         WS-AUDIT-LOG-STATUS ")."
+              END-IF
+              CLOSE AUDIT-LOG-FILE
+           END-IF.
+
+      ******************************************************************
+       PERSONAL-INFO-para.
+      *----------------
+      *Ausgabe einer Information zu den persönlichen Daten
+           DISPLAY "***************************************************"
+           IF WS-ENGLISH-MODE
+              DISPLAY "My personal details can be found in the cover let
+      -               "ter and the CV itself ("
+                      FUNCTION TRIM(WS-CANDIDATE-NAME) ", "
+                      FUNCTION TRIM(WS-CANDIDATE-ROLE) ")."
+           ELSE
+              DISPLAY "Meine persoenlichen Daten koennen dem"
+                      " Anschreiben sowie dem Lebenslauf entnommen"
+                      " werden (" FUNCTION TRIM(WS-CANDIDATE-NAME) ", "
+                      FUNCTION TRIM(WS-CANDIDATE-ROLE) ")."
+           END-IF
+           DISPLAY SPACE
+           DISPLAY "***************************************************"
+
+           IF WS-SHOW-ALL > 0
+              PERFORM SHORT-PROFILE-para
+           END-IF
+
+           PERFORM NEXT-STEP-para.
+                  
+      ******************************************************************
+       SHORT-PROFILE-para.
+      *----------------
+      *Ausgabe des Abschnitts "Kurzprofil"
+           DISPLAY "***************************************************"
+           DISPLAY  WS-SHORT-PROFILE
+           DISPLAY SPACE
+           DISPLAY "***************************************************"
+
+           IF WS-SHOW-ALL > 0
+              PERFORM EXPERIENCE-para
+           END-IF
+           
+           PERFORM NEXT-STEP-para.
+             
+      ******************************************************************
+       EXPERIENCE-para.
+      *------------------
+      *Ausgabe des Abschnitts "Berufserfahrung". Die Sätze werden aus
+      *den Dateien WORK-EXPERIENCE und JOB-RESPONSIBILITIES in die
+      *WS-JOB-TABLE eingelesen und anschließend per PERFORM VARYING
+      *ausgegeben, statt wie zuvor acht WS-JOB-n-Blöcke einzeln
+      *auszuprogrammieren. Ist WS-FILTER-EMPLOYER bzw.
+      *WS-FILTER-START-YEAR gesetzt, werden nur die dazu passenden
+      *Taetigkeiten angezeigt (siehe PROMPT-EXPERIENCE-FILTER-para).
+           PERFORM LOAD-EXPERIENCE-para
+
+           DISPLAY "***************************************************"
+           IF WS-ENGLISH-MODE
+              DISPLAY "Work Experience:"
+           ELSE
+              DISPLAY "Berufserfahrung:"
+           END-IF
+           DISPLAY SPACE
+           MOVE 0 TO WS-JOB-DISPLAYED-COUNT
+           PERFORM VARYING WS-JOB-IDX FROM 1 BY 1
+                   UNTIL WS-JOB-IDX > WS-JOB-COUNT
+              PERFORM CHECK-JOB-FILTER-para
+              IF WS-FILTER-MATCH = 1
+                 IF WS-JOB-DISPLAYED-COUNT > 0
+                    DISPLAY "***************************"
+                 END-IF
+                 ADD 1 TO WS-JOB-DISPLAYED-COUNT
+                 DISPLAY WS-JOB-START-MONTH-T (WS-JOB-IDX) "/"
+                         WS-JOB-START-YEAR-T (WS-JOB-IDX) " - "
+                         WS-JOB-END-MONTH-T (WS-JOB-IDX) "/"
+                         WS-JOB-END-YEAR-T (WS-JOB-IDX)
+                 DISPLAY WS-JOB-TITLE-T (WS-JOB-IDX)
+                 DISPLAY WS-JOB-EMPLOYER-T (WS-JOB-IDX)
+                 DISPLAY WS-JOB-LOCATION-T (WS-JOB-IDX)
+                 PERFORM VARYING WS-RESP-IDX FROM 1 BY 1
+                    UNTIL WS-RESP-IDX >
+                          WS-JOB-RESP-COUNT-T (WS-JOB-IDX)
+                    DISPLAY WS-JOB-RESP-T (WS-JOB-IDX, WS-RESP-IDX)
+                 END-PERFORM
+                 DISPLAY SPACE
+              END-IF
+           END-PERFORM
+           IF WS-JOB-DISPLAYED-COUNT = 0
+              IF WS-ENGLISH-MODE
+                 DISPLAY "(No entry matches the selected filter.)"
+              ELSE
+                 DISPLAY "(Keine Taetigkeit entspricht dem gewaehlten Fi
+      -                  "lter.)"
+              END-IF
+           END-IF
+           DISPLAY "***************************************************"
+
+           IF WS-SHOW-ALL > 0
+              PERFORM EDUCATION-para
+           END-IF
+
+           PERFORM NEXT-STEP-para.
+
+      ******************************************************************
+       CHECK-JOB-FILTER-para.
+      *------------------
+      *Setzt WS-FILTER-MATCH auf 1, wenn die Taetigkeit unter
+      *WS-JOB-IDX zu WS-FILTER-EMPLOYER und WS-FILTER-START-YEAR passt
+      *(oder die Filter nicht gesetzt sind).
+           MOVE 1 TO WS-FILTER-MATCH
+
+           IF WS-FILTER-EMPLOYER NOT = SPACES
+              PERFORM CHECK-EMPLOYER-MATCH-para
+           END-IF
+
+           IF WS-FILTER-MATCH = 1
+              IF WS-FILTER-START-YEAR > 0
+                 AND WS-JOB-END-YEAR-T (WS-JOB-IDX)
+                     < WS-FILTER-START-YEAR
+                 MOVE 0 TO WS-FILTER-MATCH
+              END-IF
+           END-IF.
+
+      ******************************************************************
+       CHECK-EMPLOYER-MATCH-para.
+      *------------------
+      *Manueller Teilstring-Vergleich (case-insensitive), da COBOL
+      *keine eingebaute "CONTAINS"-Funktion kennt.
+           MOVE FUNCTION UPPER-CASE (WS-JOB-EMPLOYER-T (WS-JOB-IDX))
+                TO WS-HAYSTACK-UPPER
+           MOVE FUNCTION UPPER-CASE (WS-FILTER-EMPLOYER)
+                TO WS-NEEDLE-UPPER
+           MOVE FUNCTION LENGTH (FUNCTION TRIM (WS-FILTER-EMPLOYER))
+                TO WS-NEEDLE-LEN
+           MOVE 0 TO WS-FILTER-MATCH
+
+           IF WS-NEEDLE-LEN > 0 AND WS-NEEDLE-LEN NOT > 55
+              PERFORM VARYING WS-SEARCH-IDX FROM 1 BY 1
+                      UNTIL WS-SEARCH-IDX > (56 - WS-NEEDLE-LEN)
+                         OR WS-FILTER-MATCH = 1
+                 IF WS-HAYSTACK-UPPER (WS-SEARCH-IDX: WS-NEEDLE-LEN)
+                    = WS-NEEDLE-UPPER (1: WS-NEEDLE-LEN)
+                    MOVE 1 TO WS-FILTER-MATCH
+                 END-IF
+              END-PERFORM
+           END-IF.
+
+      ******************************************************************
+       PROMPT-EXPERIENCE-FILTER-para.
+      *------------------
+      *Fragt vor der Ausgabe der Berufserfahrung optional nach einem
+      *Arbeitgeber-Teilstring und/oder einem fruehesten Jahr. Leere
+      *Eingabe bedeutet jeweils "kein Filter".
+           MOVE SPACES TO WS-FILTER-EMPLOYER
+           MOVE 0 TO WS-FILTER-START-YEAR
+
+           IF WS-ENGLISH-MODE
+              DISPLAY X'0A' "Filter by employer? Enter part of the"
+                      " company name or leave blank for all."
+              ACCEPT WS-FILTER-EMPLOYER
+
+              DISPLAY "Only show entries from which year onward? Enter"
+                      " a year (e.g. 2022) or 0 for all."
+              ACCEPT WS-FILTER-START-YEAR
+           ELSE
+              DISPLAY X'0A' "Moechten Sie nach Arbeitgeber filtern? Teil
+      -               " des Firmennamens eingeben oder leer lassen fuer"
+                      " alle."
+              ACCEPT WS-FILTER-EMPLOYER
+
+              DISPLAY "Nur Taetigkeiten ab welchem Jahr anzeigen? Jahr e
+      -               "ingeben (z.B. 2022) oder 0 fuer alle."
+              ACCEPT WS-FILTER-START-YEAR
+           END-IF.
+
+      ******************************************************************
+       LOAD-EXPERIENCE-para.
+      *------------------
+      *Liest WORK-EXPERIENCE und JOB-RESPONSIBILITIES vollständig in
+      *die WS-JOB-TABLE ein. Wird von EXPERIENCE-para vor jeder
+      *Ausgabe neu aufgerufen, damit Änderungen an den Daten-Dateien
+      *ohne Neustart sichtbar werden.
+           MOVE 0 TO WS-JOB-COUNT
+
+           OPEN INPUT WORK-EXPERIENCE
+           IF WS-WORK-EXPERIENCE-STATUS NOT = "00"
+              IF WS-ENGLISH-MODE
+                 DISPLAY "Note: file " WS-WORK-EXPERIENCE-PATH
+                         " could not be opened (status "
+                         WS-WORK-EXPERIENCE-STATUS ")."
+              ELSE
+                 DISPLAY "Hinweis: Datei " WS-WORK-EXPERIENCE-PATH
+                         " konnte nicht geoeffnet werden (Status "
+                         WS-WORK-EXPERIENCE-STATUS ")."
+              END-IF
+           ELSE
+              PERFORM UNTIL WS-WORK-EXPERIENCE-STATUS = "10"
+                 READ WORK-EXPERIENCE
+                    AT END MOVE "10" TO WS-WORK-EXPERIENCE-STATUS
+                    NOT AT END
+                       IF WS-JOB-COUNT < 20
+                          ADD 1 TO WS-JOB-COUNT
+                          SET WS-JOB-IDX TO WS-JOB-COUNT
+                          MOVE JOB-ID TO WS-JOB-ID-T (WS-JOB-IDX)
+                          MOVE JOB-TITLE TO WS-JOB-TITLE-T (WS-JOB-IDX)
+                          MOVE WS-JOB-EMPLOYER
+                               TO WS-JOB-EMPLOYER-T (WS-JOB-IDX)
+                          MOVE WS-JOB-LOCATION
+                               TO WS-JOB-LOCATION-T (WS-JOB-IDX)
+                          MOVE WE-JOB-START-MONTH
+                               TO WS-JOB-START-MONTH-T (WS-JOB-IDX)
+                          MOVE WE-JOB-START-YEAR
+                               TO WS-JOB-START-YEAR-T (WS-JOB-IDX)
+                          MOVE WE-JOB-END-MONTH
+                               TO WS-JOB-END-MONTH-T (WS-JOB-IDX)
+                          MOVE WE-JOB-END-YEAR
+                               TO WS-JOB-END-YEAR-T (WS-JOB-IDX)
+                          MOVE 0 TO WS-JOB-RESP-COUNT-T (WS-JOB-IDX)
+                       END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE WORK-EXPERIENCE
+           END-IF
+
+           OPEN INPUT JOB-RESPONSIBILITIES
+           IF WS-JOB-RESPONSIBILITIES-STATUS NOT = "00"
+              IF WS-ENGLISH-MODE
+                 DISPLAY "Note: file " WS-JOB-RESPONSIBILITIES-PATH
+                         " could not be opened (status "
+                         WS-JOB-RESPONSIBILITIES-STATUS ")."
+              ELSE
+                 DISPLAY "Hinweis: Datei " WS-JOB-RESPONSIBILITIES-PATH
+                         " konnte nicht geoeffnet werden (Status "
+                         WS-JOB-RESPONSIBILITIES-STATUS ")."
+              END-IF
+           ELSE
+              PERFORM UNTIL WS-JOB-RESPONSIBILITIES-STATUS = "10"
+                 READ JOB-RESPONSIBILITIES
+                    AT END MOVE "10" TO WS-JOB-RESPONSIBILITIES-STATUS
+                    NOT AT END
+                       PERFORM VARYING WS-JOB-IDX FROM 1 BY 1
+                               UNTIL WS-JOB-IDX > WS-JOB-COUNT
+                          IF JR-JOB-ID = WS-JOB-ID-T (WS-JOB-IDX)
+                             AND WS-JOB-RESP-COUNT-T (WS-JOB-IDX) < 10
+                             ADD 1 TO WS-JOB-RESP-COUNT-T (WS-JOB-IDX)
+                             SET WS-RESP-IDX
+                                 TO WS-JOB-RESP-COUNT-T (WS-JOB-IDX)
+                             MOVE JOB-RESPONSBLT
+                                  TO WS-JOB-RESP-T (WS-JOB-IDX,
+                                                     WS-RESP-IDX)
+                          END-IF
+                       END-PERFORM
+                 END-READ
+              END-PERFORM
+              CLOSE JOB-RESPONSIBILITIES
+           END-IF.
+           
+      ******************************************************************
+       EDUCATION-para.
+      *-----------------
+      *Ausgabe des Abschnitts "Ausbildung"
+      *(siehe Anmerkung zur Reduktion repetitiven Schreibaufwands im 
+      *Abschnitt "EXPERIENCE-para")
+           DISPLAY "***************************************************"
+           IF WS-ENGLISH-MODE
+              DISPLAY "Education:"
+           ELSE
+              DISPLAY "Ausbildung:"
+           END-IF
+           DISPLAY SPACE
+           DISPLAY WS-DEGREE-START IN WS-DEGREE-1 " - " 
+      -            WS-DEGREE-END IN WS-DEGREE-1 
+           DISPLAY WS-SCHOOL IN WS-DEGREE-1 
+           DISPLAY WS-COURSE-OF-STUDY IN WS-DEGREE-1 
+           DISPLAY WS-COURSE-OF-STUDY-ADDITION IN WS-DEGREE-1
+           DISPLAY SPACE
+           DISPLAY WS-DEGREE-START IN WS-DEGREE-2 " - " 
+      -            WS-DEGREE-END IN WS-DEGREE-2 
+           DISPLAY WS-SCHOOL IN WS-DEGREE-2 
+           DISPLAY WS-COURSE-OF-STUDY IN WS-DEGREE-2 
+           DISPLAY WS-COURSE-OF-STUDY-ADDITION IN WS-DEGREE-2
+           DISPLAY SPACE
+           DISPLAY WS-DEGREE-START IN WS-DEGREE-3 " - " 
+      -            WS-DEGREE-END IN WS-DEGREE-3 
+           DISPLAY WS-SCHOOL IN WS-DEGREE-3 
+           DISPLAY WS-COURSE-OF-STUDY IN WS-DEGREE-3 
+           DISPLAY WS-COURSE-OF-STUDY-ADDITION IN WS-DEGREE-3
+           DISPLAY SPACE
+           DISPLAY WS-DEGREE-START IN WS-DEGREE-4 " - " 
+      -            WS-DEGREE-END IN WS-DEGREE-4 
+           DISPLAY WS-SCHOOL IN WS-DEGREE-4 
+           DISPLAY WS-COURSE-OF-STUDY IN WS-DEGREE-4 
+           DISPLAY WS-COURSE-OF-STUDY-ADDITION IN WS-DEGREE-4
+           DISPLAY SPACE
+           DISPLAY "***************************************************"
+      
+           IF WS-SHOW-ALL > 0
+              PERFORM SKILLS-para
+           END-IF
+           
+           PERFORM NEXT-STEP-para.
+           
+      ******************************************************************
+       SKILLS-para.
+      *-----------------
+      *Ausgabe des Abschnitts "Kenntnisse und Fähigkeiten"
+           DISPLAY "***************************************************"
+           IF WS-ENGLISH-MODE
+              DISPLAY "Skills:"
+              DISPLAY X'0A' "IT-related languages:"
+           ELSE
+              DISPLAY "Kenntnisse und Faehigkeiten:"
+              DISPLAY X'0A' "IT-bezogene Sprachen:"
+           END-IF
+           DISPLAY WS-IT-LANG-1-NAME " (" WS-IT-LANG-1-LEVEL ")"
+           DISPLAY WS-IT-LANG-2-NAME " (" WS-IT-LANG-2-LEVEL ")"
+           DISPLAY WS-IT-LANG-3-NAME " (" WS-IT-LANG-3-LEVEL ")"
+           DISPLAY WS-IT-LANG-4-NAME " (" WS-IT-LANG-4-LEVEL ")"
+           IF WS-ENGLISH-MODE
+              DISPLAY X'0A' "Other IT skills:"
+           ELSE
+              DISPLAY X'0A' "Weitere IT-Kenntisse:"
+           END-IF
+           DISPLAY WS-IT-SKILL-1-NAME " (" WS-IT-SKILL-1-LEVEL ")"
+           DISPLAY WS-IT-SKILL-3-NAME " (" WS-IT-SKILL-3-LEVEL ")"
+           IF WS-ENGLISH-MODE
+              DISPLAY X'0A' "Natural languages:"
+           ELSE
+              DISPLAY X'0A' "Natuerliche Sprachen:"
+           END-IF
+           DISPLAY WS-NAT-LANG-1-NAME " (" WS-NAT-LANG-1-LEVEL ")"
+           DISPLAY WS-NAT-LANG-2-NAME " (" WS-NAT-LANG-2-LEVEL ")"
+           DISPLAY WS-NAT-LANG-3-NAME " (" WS-NAT-LANG-3-LEVEL ")"
+           DISPLAY SPACE
+           DISPLAY "***************************************************"
+      
+           IF WS-SHOW-ALL > 0
+              PERFORM VOLUNTARY-WORK-para
+           END-IF
+           
+           PERFORM NEXT-STEP-para.
+           
+      ******************************************************************
+       VOLUNTARY-WORK-para.
+      *-----------------
+      *Ausgabe des Abschnitts "Ehrenamtliche Aktivitäten"
+           DISPLAY "***************************************************"
+           IF WS-ENGLISH-MODE
+              DISPLAY "Voluntary Work:"
+           ELSE
+              DISPLAY "Ehrenamtliche Aktivitaeten:"
+           END-IF
+           DISPLAY SPACE
+           DISPLAY WS-VOLTWK-START IN WS-VOLUNTARY-WORK-1 " - "
+      -            WS-VOLTWK-END IN WS-VOLUNTARY-WORK-1 
+           DISPLAY WS-VOLTWK-TITLE IN WS-VOLUNTARY-WORK-1 
+           DISPLAY WS-VOLTWK-RESPONSIBLITIES IN WS-VOLUNTARY-WORK-1
+           
+           DISPLAY SPACE
+           DISPLAY WS-VOLTWK-START IN WS-VOLUNTARY-WORK-2 " - "
+      -            WS-VOLTWK-END IN WS-VOLUNTARY-WORK-2
+           DISPLAY WS-VOLTWK-TITLE IN WS-VOLUNTARY-WORK-2 
+           DISPLAY WS-VOLTWK-RESPONSIBLITIES IN WS-VOLUNTARY-WORK-2
+           DISPLAY SPACE
+           DISPLAY "***************************************************"
+           
+           IF WS-SHOW-ALL > 0
+              PERFORM HOBBIES-para
+           END-IF
+           
+           PERFORM NEXT-STEP-para.
+           
+      ******************************************************************
+       HOBBIES-para.
+      *-----------------
+      *Ausgabe des Abschnitts "Hobbys"
+           DISPLAY "***************************************************"
+           IF WS-ENGLISH-MODE
+              DISPLAY "Hobbies:" WS-SPORT ", " WS-INSTRUMENT ", "
+      -       WS-VOLUNTEERING ", " WS-OTHER-HOBBIES
+           ELSE
+              DISPLAY "Hobbys:" WS-SPORT ", " WS-INSTRUMENT ", "
+      -       WS-VOLUNTEERING ", " WS-OTHER-HOBBIES
+           END-IF
+           DISPLAY SPACE
+           DISPLAY "***************************************************"
+
+           IF WS-SHOW-ALL > 0
+              PERFORM REFERENCES-para
+           END-IF
+
+           PERFORM NEXT-STEP-para.
+
+      ******************************************************************
+       REFERENCES-para.
+      *-----------------
+      *Ausgabe des Abschnitts "Referenzen". Aus Datenschutzgruenden
+      *wird, solange keine Zustimmung der Referenzgeber vorliegt, nur
+      *der uebliche Hinweis "Auf Anfrage erhaeltlich" angezeigt (siehe
+      *WS-REFERENCES in der WORKING-STORAGE SECTION).
+           DISPLAY "***************************************************"
+           IF WS-ENGLISH-MODE
+              DISPLAY "References:"
+           ELSE
+              DISPLAY "Referenzen:"
+           END-IF
+           DISPLAY SPACE
+           DISPLAY WS-REF-NAME IN WS-REFERENCE-1
+           IF WS-REF-RELATIONSHIP IN WS-REFERENCE-1 NOT = SPACES
+              DISPLAY WS-REF-RELATIONSHIP IN WS-REFERENCE-1
+           END-IF
+           IF WS-REF-CONTACT IN WS-REFERENCE-1 NOT = SPACES
+              DISPLAY WS-REF-CONTACT IN WS-REFERENCE-1
+           END-IF
+           DISPLAY SPACE
+           DISPLAY "***************************************************"
+
+           IF WS-SHOW-ALL > 0
+              PERFORM CERTIFICATES-para
+           END-IF
+
+           PERFORM NEXT-STEP-para.
+
+      ******************************************************************
+       CERTIFICATES-para.
+      *-----------------
+      *Ausgabe des Abschnitts "Zertifikate". Fasst die separat in
+      *WS-CERTIFICATES gefuehrten Zertifikate zusammen, darunter das
+      *bislang unter WS-IT-SKLL-2 mitgefuehrte BSI IT-Grundschutz-
+      *Praktiker-Zertifikat.
+           DISPLAY "***************************************************"
+           IF WS-ENGLISH-MODE
+              DISPLAY "Certificates:"
+           ELSE
+              DISPLAY "Zertifikate:"
+           END-IF
+           DISPLAY SPACE
+           DISPLAY WS-CERT-NAME IN WS-CERTIFICATE-1
+           DISPLAY WS-CERT-ISSUER IN WS-CERTIFICATE-1
+           DISPLAY SPACE
+           DISPLAY "***************************************************"
+
+           PERFORM NEXT-STEP-para.
+
+      ******************************************************************
+       SKILLS-MATCH-para.
+      *-----------------
+      *Gleicht die in der REQUISITION-FILE (bzw. ersatzweise per
+      *manueller Eingabe) hinterlegten Anforderungen einer Ausschrei-
+      *bung gegen die vorhandenen IT-Sprachen und -Kenntnisse des
+      *Kandidaten ab und zeigt Trefferquote/-anzahl an. Der Abgleich
+      *erfolgt, da COBOL keinen CONTAINS-Operator kennt, ueber densel-
+      *ben manuellen Teilstring-Vergleich wie CHECK-EMPLOYER-MATCH-para.
+           MOVE 0 TO WS-REQUISITION-COUNT
+           MOVE 0 TO WS-REQ-MATCHED-COUNT
+
+           OPEN INPUT REQUISITION-FILE
+           IF WS-REQUISITION-STATUS = "00"
+              PERFORM UNTIL WS-REQUISITION-STATUS NOT = "00"
+                 READ REQUISITION-FILE
+                    AT END
+                       MOVE "10" TO WS-REQUISITION-STATUS
+                    NOT AT END
+                       IF WS-REQUISITION-COUNT < 20
+                          ADD 1 TO WS-REQUISITION-COUNT
+                          MOVE REQUISITION-RECORD
+                             TO WS-REQ-ENTRY (WS-REQUISITION-COUNT)
+                       END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE REQUISITION-FILE
+           ELSE
+              IF WS-ENGLISH-MODE
+                 DISPLAY "Note: requisition profile "
+                         FUNCTION TRIM(WS-REQUISITION-PATH)
+                 DISPLAY "could not be opened. Please enter the"
+                 DISPLAY "required skills one at a time; a blank"
+                 DISPLAY "entry ends the input."
+              ELSE
+                 DISPLAY "Hinweis: Anforderungsprofil "
+                 DISPLAY FUNCTION TRIM(WS-REQUISITION-PATH)
+                 DISPLAY "konnte nicht geoeffnet werden. Bitte geben"
+                 DISPLAY "Sie die geforderten Kenntnisse einzeln ein,"
+                 DISPLAY "eine leere Eingabe beendet die Erfassung."
+              END-IF
+              MOVE 0 TO WS-REQ-INPUT-DONE
+              PERFORM WITH TEST AFTER UNTIL WS-REQUISITION-COUNT = 20
+              OR WS-REQ-INPUT-DONE = 1
+                 ADD 1 TO WS-REQUISITION-COUNT
+                 IF WS-ENGLISH-MODE
+                    DISPLAY "Enter requirement (blank = done):"
+                 ELSE
+                    DISPLAY "Anforderung eingeben (leer = Ende):"
+                 END-IF
+                 ACCEPT WS-REQ-ENTRY (WS-REQUISITION-COUNT)
+                 IF WS-REQ-ENTRY (WS-REQUISITION-COUNT) = SPACES
+                    SUBTRACT 1 FROM WS-REQUISITION-COUNT
+                    MOVE 1 TO WS-REQ-INPUT-DONE
+                 END-IF
+              END-PERFORM
+           END-IF
+
+           IF WS-REQUISITION-COUNT = 0
+              IF WS-ENGLISH-MODE
+                 DISPLAY "No requirements were entered."
+              ELSE
+                 DISPLAY "Es wurden keine Anforderungen erfasst."
+              END-IF
+           ELSE
+              PERFORM VARYING WS-REQ-IDX FROM 1 BY 1
+              UNTIL WS-REQ-IDX > WS-REQUISITION-COUNT
+                 MOVE 0 TO WS-REQ-ITEM-MATCHED
+                 MOVE FUNCTION UPPER-CASE (WS-REQ-ENTRY (WS-REQ-IDX))
+                    TO WS-SKILL-NEEDLE-UPPER
+                 MOVE FUNCTION LENGTH
+                    (FUNCTION TRIM (WS-REQ-ENTRY (WS-REQ-IDX)))
+                    TO WS-SKILL-NEEDLE-LEN
+
+                 PERFORM VARYING WS-SKILL-CANDIDATE-IDX FROM 1 BY 1
+                 UNTIL WS-SKILL-CANDIDATE-IDX > 7
+                 OR WS-REQ-ITEM-MATCHED = 1
+                    EVALUATE WS-SKILL-CANDIDATE-IDX
+                       WHEN 1 MOVE WS-IT-LANG-1-NAME
+                                TO WS-SKILL-HAYSTACK-UPPER
+                       WHEN 2 MOVE WS-IT-LANG-2-NAME
+                                TO WS-SKILL-HAYSTACK-UPPER
+                       WHEN 3 MOVE WS-IT-LANG-3-NAME
+                                TO WS-SKILL-HAYSTACK-UPPER
+                       WHEN 4 MOVE WS-IT-LANG-4-NAME
+                                TO WS-SKILL-HAYSTACK-UPPER
+                       WHEN 5 MOVE WS-IT-SKILL-1-NAME
+                                TO WS-SKILL-HAYSTACK-UPPER
+                       WHEN 6 MOVE WS-IT-SKILL-2-NAME
+                                TO WS-SKILL-HAYSTACK-UPPER
+                       WHEN 7 MOVE WS-IT-SKILL-3-NAME
+                                TO WS-SKILL-HAYSTACK-UPPER
+                    END-EVALUATE
+                    MOVE FUNCTION UPPER-CASE (WS-SKILL-HAYSTACK-UPPER)
+                       TO WS-SKILL-HAYSTACK-UPPER
+
+                    IF WS-SKILL-NEEDLE-LEN > 0
+                       PERFORM VARYING WS-SKILL-SEARCH-IDX FROM 1 BY 1
+                       UNTIL WS-SKILL-SEARCH-IDX >
+                          (55 - WS-SKILL-NEEDLE-LEN + 1)
+                       OR WS-REQ-ITEM-MATCHED = 1
+                          IF WS-SKILL-HAYSTACK-UPPER
+                             (WS-SKILL-SEARCH-IDX :
+                              WS-SKILL-NEEDLE-LEN)
+                             = WS-SKILL-NEEDLE-UPPER
+                             (1 : WS-SKILL-NEEDLE-LEN)
+                             MOVE 1 TO WS-REQ-ITEM-MATCHED
+                          END-IF
+                       END-PERFORM
+                    END-IF
+                 END-PERFORM
+
+                 IF WS-REQ-ITEM-MATCHED = 1
+                    ADD 1 TO WS-REQ-MATCHED-COUNT
+                 END-IF
+              END-PERFORM
+
+              COMPUTE WS-REQ-MATCH-PCT =
+                 (WS-REQ-MATCHED-COUNT * 100) / WS-REQUISITION-COUNT
+
+              DISPLAY "*****************************************"
+              IF WS-ENGLISH-MODE
+                 DISPLAY "Skills-match report:"
+                 DISPLAY WS-REQ-MATCHED-COUNT " of "
+                         WS-REQUISITION-COUNT " requirements matched"
+                         " (" WS-REQ-MATCH-PCT "%)."
+              ELSE
+                 DISPLAY "Skills-Match-Report:"
+                 DISPLAY WS-REQ-MATCHED-COUNT " von "
+                         WS-REQUISITION-COUNT " Anforderungen"
+                         " erfuellt (" WS-REQ-MATCH-PCT "%)."
+              END-IF
+              DISPLAY "*****************************************"
+           END-IF
+
+           PERFORM NEXT-STEP-para.
+
+      ******************************************************************
+       EXPORT-para.
+      *-----------------
+      *Schreibt den zuletzt angezeigten Abschnitt (WS-LAST-SECTION)
+      *bzw. bei gesetztem WS-SHOW-ALL den gesamten Lebenslauf als
+      *Klartext in die Export-Datei, sodass Recruiter den Auszug
+      *weiterleiten koennen, ohne den Dialog live mitzuverfolgen.
+           OPEN OUTPUT EXPORT-FILE
+           IF WS-EXPORT-STATUS NOT = "00"
+              IF WS-ENGLISH-MODE
+                 DISPLAY "Note: export file "
+                         FUNCTION TRIM(WS-EXPORT-PATH)
+                         " could not be created (status "
+                         WS-EXPORT-STATUS ")."
+              ELSE
+                 DISPLAY "Hinweis: Export-Datei "
+                         FUNCTION TRIM(WS-EXPORT-PATH)
+                         " konnte nicht angelegt werden (Status "
+                         WS-EXPORT-STATUS ")."
+              END-IF
+           ELSE
+              IF WS-SHOW-ALL > 0
+                 PERFORM EXPORT-PERSONAL-para
+                 PERFORM EXPORT-SHORT-PROFILE-para
+                 PERFORM EXPORT-EXPERIENCE-para
+                 PERFORM EXPORT-EDUCATION-para
+                 PERFORM EXPORT-SKILLS-para
+                 PERFORM EXPORT-VOLUNTARY-para
+                 PERFORM EXPORT-HOBBIES-para
+                 PERFORM EXPORT-REFERENCES-para
+                 PERFORM EXPORT-CERTIFICATES-para
+              ELSE
+                 EVALUATE WS-LAST-SECTION
+                    WHEN 2 PERFORM EXPORT-PERSONAL-para
+                    WHEN 3 PERFORM EXPORT-SHORT-PROFILE-para
+                    WHEN 4 PERFORM EXPORT-EXPERIENCE-para
+                    WHEN 5 PERFORM EXPORT-EDUCATION-para
+                    WHEN 6 PERFORM EXPORT-SKILLS-para
+                    WHEN 7 PERFORM EXPORT-VOLUNTARY-para
+                    WHEN 8 PERFORM EXPORT-HOBBIES-para
+                    WHEN 10 PERFORM EXPORT-REFERENCES-para
+                    WHEN 11 PERFORM EXPORT-CERTIFICATES-para
+                    WHEN OTHER
+                       IF WS-ENGLISH-MODE
+                          DISPLAY "Please choose a section first before
+      -                           "exporting it."
+                       ELSE
+                          DISPLAY "Bitte waehlen Sie zunaechst einen Abs
+      -                           "chnitt aus, bevor Sie exportieren."
+                       END-IF
+                 END-EVALUATE
+              END-IF
+              CLOSE EXPORT-FILE
+              IF WS-EXPORT-STATUS = "00"
+                 IF WS-ENGLISH-MODE
+                    DISPLAY "The section was exported to "
+                            FUNCTION TRIM(WS-EXPORT-PATH) "."
+                 ELSE
+                    DISPLAY "Der Abschnitt wurde nach "
+                            FUNCTION TRIM(WS-EXPORT-PATH) " exportiert."
+                 END-IF
+              ELSE
+                 IF WS-ENGLISH-MODE
+                    DISPLAY "Note: an error occurred while writing to "
+                            FUNCTION TRIM(WS-EXPORT-PATH)
+                    DISPLAY "(status " WS-EXPORT-STATUS "); the export"
+                            " may be incomplete."
+                 ELSE
+                    DISPLAY "Hinweis: Beim Schreiben nach "
+                            FUNCTION TRIM(WS-EXPORT-PATH)
+                    DISPLAY "ist ein Fehler aufgetreten (Status "
+                            WS-EXPORT-STATUS "), der Export ist"
+                            " moeglicherweise unvollstaendig."
+                 END-IF
+              END-IF
+           END-IF.
+
+      ******************************************************************
+       EXPORT-PERSONAL-para.
+      *-----------------
+           MOVE SPACES TO EXPORT-RECORD
+           IF WS-ENGLISH-MODE
+              STRING "My personal details can be found in the cover "
+                     "letter and the CV itself ("
+                     FUNCTION TRIM(WS-CANDIDATE-NAME) ", "
+                     FUNCTION TRIM(WS-CANDIDATE-ROLE) ")."
+                     DELIMITED BY SIZE INTO EXPORT-RECORD
+           ELSE
+              STRING "Meine persoenlichen Daten koennen dem Anschrei"
+                     "ben sowie dem Lebenslauf entnommen werden ("
+                     FUNCTION TRIM(WS-CANDIDATE-NAME) ", "
+                     FUNCTION TRIM(WS-CANDIDATE-ROLE) ")."
+                     DELIMITED BY SIZE INTO EXPORT-RECORD
+           END-IF
+           WRITE EXPORT-RECORD.
+
+      ******************************************************************
+       EXPORT-SHORT-PROFILE-para.
+      *-----------------
+           IF WS-ENGLISH-MODE
+              MOVE "Short Profile:" TO EXPORT-RECORD
+           ELSE
+              MOVE "Kurzprofil:" TO EXPORT-RECORD
+           END-IF
+           WRITE EXPORT-RECORD
+           MOVE WS-SHORT-PROFILE-SENTENCE1 TO EXPORT-RECORD
+           WRITE EXPORT-RECORD
+           MOVE WS-SHORT-PROFILE-SENTENCE2 TO EXPORT-RECORD
+           WRITE EXPORT-RECORD
+           MOVE WS-SHORT-PROFILE-SENTENCE3 TO EXPORT-RECORD
+           WRITE EXPORT-RECORD
+           MOVE WS-SHORT-PROFILE-SENTENCE4 TO EXPORT-RECORD
+           WRITE EXPORT-RECORD
+           MOVE WS-SHORT-PROFILE-SENTENCE5 TO EXPORT-RECORD
+           WRITE EXPORT-RECORD
+           MOVE WS-SHORT-PROFILE-SENTENCE6 TO EXPORT-RECORD
+           WRITE EXPORT-RECORD
+           MOVE WS-SHORT-PROFILE-SENTENCE7 TO EXPORT-RECORD
+           WRITE EXPORT-RECORD
+           MOVE WS-SHORT-PROFILE-SENTENCE8 TO EXPORT-RECORD
+           WRITE EXPORT-RECORD.
+
+      ******************************************************************
+       EXPORT-EXPERIENCE-para.
+      *-----------------
+           PERFORM LOAD-EXPERIENCE-para
+           IF WS-ENGLISH-MODE
+              MOVE "Work Experience:" TO EXPORT-RECORD
+           ELSE
+              MOVE "Berufserfahrung:" TO EXPORT-RECORD
+           END-IF
+           WRITE EXPORT-RECORD
+           PERFORM VARYING WS-JOB-IDX FROM 1 BY 1
+                   UNTIL WS-JOB-IDX > WS-JOB-COUNT
+              PERFORM CHECK-JOB-FILTER-para
+              IF WS-FILTER-MATCH = 1
+                 MOVE SPACES TO EXPORT-RECORD
+                 STRING WS-JOB-START-MONTH-T (WS-JOB-IDX) "/"
+                        WS-JOB-START-YEAR-T (WS-JOB-IDX) " - "
+                        WS-JOB-END-MONTH-T (WS-JOB-IDX) "/"
+                        WS-JOB-END-YEAR-T (WS-JOB-IDX)
+                        DELIMITED BY SIZE INTO EXPORT-RECORD
+                 WRITE EXPORT-RECORD
+                 MOVE WS-JOB-TITLE-T (WS-JOB-IDX) TO EXPORT-RECORD
+                 WRITE EXPORT-RECORD
+                 MOVE WS-JOB-EMPLOYER-T (WS-JOB-IDX) TO EXPORT-RECORD
+                 WRITE EXPORT-RECORD
+                 MOVE WS-JOB-LOCATION-T (WS-JOB-IDX) TO EXPORT-RECORD
+                 WRITE EXPORT-RECORD
+                 PERFORM VARYING WS-RESP-IDX FROM 1 BY 1
+                    UNTIL WS-RESP-IDX >
+                          WS-JOB-RESP-COUNT-T (WS-JOB-IDX)
+                    MOVE WS-JOB-RESP-T (WS-JOB-IDX, WS-RESP-IDX)
+                         TO EXPORT-RECORD
+                    WRITE EXPORT-RECORD
+                 END-PERFORM
+              END-IF
+           END-PERFORM.
+
+      ******************************************************************
+       EXPORT-EDUCATION-para.
+      *-----------------
+           IF WS-ENGLISH-MODE
+              MOVE "Education:" TO EXPORT-RECORD
+           ELSE
+              MOVE "Ausbildung:" TO EXPORT-RECORD
+           END-IF
+           WRITE EXPORT-RECORD
+           MOVE SPACES TO EXPORT-RECORD
+           STRING WS-DEGREE-START IN WS-DEGREE-1 " - "
+                  WS-DEGREE-END IN WS-DEGREE-1
+                  DELIMITED BY SIZE INTO EXPORT-RECORD
+           WRITE EXPORT-RECORD
+           MOVE WS-SCHOOL IN WS-DEGREE-1 TO EXPORT-RECORD
+           WRITE EXPORT-RECORD
+           MOVE WS-COURSE-OF-STUDY IN WS-DEGREE-1 TO EXPORT-RECORD
+           WRITE EXPORT-RECORD
+           MOVE WS-COURSE-OF-STUDY-ADDITION IN WS-DEGREE-1
+                TO EXPORT-RECORD
+           WRITE EXPORT-RECORD
+           MOVE SPACES TO EXPORT-RECORD
+           STRING WS-DEGREE-START IN WS-DEGREE-2 " - "
+                  WS-DEGREE-END IN WS-DEGREE-2
+                  DELIMITED BY SIZE INTO EXPORT-RECORD
+           WRITE EXPORT-RECORD
+           MOVE WS-SCHOOL IN WS-DEGREE-2 TO EXPORT-RECORD
+           WRITE EXPORT-RECORD
+           MOVE WS-COURSE-OF-STUDY IN WS-DEGREE-2 TO EXPORT-RECORD
+           WRITE EXPORT-RECORD
+           MOVE WS-COURSE-OF-STUDY-ADDITION IN WS-DEGREE-2
+                TO EXPORT-RECORD
+           WRITE EXPORT-RECORD
+           MOVE SPACES TO EXPORT-RECORD
+           STRING WS-DEGREE-START IN WS-DEGREE-3 " - "
+                  WS-DEGREE-END IN WS-DEGREE-3
+                  DELIMITED BY SIZE INTO EXPORT-RECORD
+           WRITE EXPORT-RECORD
+           MOVE WS-SCHOOL IN WS-DEGREE-3 TO EXPORT-RECORD
+           WRITE EXPORT-RECORD
+           MOVE WS-COURSE-OF-STUDY IN WS-DEGREE-3 TO EXPORT-RECORD
+           WRITE EXPORT-RECORD
+           MOVE WS-COURSE-OF-STUDY-ADDITION IN WS-DEGREE-3
+                TO EXPORT-RECORD
+           WRITE EXPORT-RECORD
+           MOVE SPACES TO EXPORT-RECORD
+           STRING WS-DEGREE-START IN WS-DEGREE-4 " - "
+                  WS-DEGREE-END IN WS-DEGREE-4
+                  DELIMITED BY SIZE INTO EXPORT-RECORD
+           WRITE EXPORT-RECORD
+           MOVE WS-SCHOOL IN WS-DEGREE-4 TO EXPORT-RECORD
+           WRITE EXPORT-RECORD
+           MOVE WS-COURSE-OF-STUDY IN WS-DEGREE-4 TO EXPORT-RECORD
+           WRITE EXPORT-RECORD
+           MOVE WS-COURSE-OF-STUDY-ADDITION IN WS-DEGREE-4
+                TO EXPORT-RECORD
+           WRITE EXPORT-RECORD.
+
+      ******************************************************************
+       EXPORT-SKILLS-para.
+      *-----------------
+           IF WS-ENGLISH-MODE
+              MOVE "Skills:" TO EXPORT-RECORD
+           ELSE
+              MOVE "Kenntnisse und Faehigkeiten:" TO EXPORT-RECORD
+           END-IF
+           WRITE EXPORT-RECORD
+           MOVE SPACES TO EXPORT-RECORD
+           STRING WS-IT-LANG-1-NAME " (" WS-IT-LANG-1-LEVEL ")"
+                  DELIMITED BY SIZE INTO EXPORT-RECORD
+           WRITE EXPORT-RECORD
+           MOVE SPACES TO EXPORT-RECORD
+           STRING WS-IT-LANG-2-NAME " (" WS-IT-LANG-2-LEVEL ")"
+                  DELIMITED BY SIZE INTO EXPORT-RECORD
+           WRITE EXPORT-RECORD
+           MOVE SPACES TO EXPORT-RECORD
+           STRING WS-IT-LANG-3-NAME " (" WS-IT-LANG-3-LEVEL ")"
+                  DELIMITED BY SIZE INTO EXPORT-RECORD
+           WRITE EXPORT-RECORD
+           MOVE SPACES TO EXPORT-RECORD
+           STRING WS-IT-LANG-4-NAME " (" WS-IT-LANG-4-LEVEL ")"
+                  DELIMITED BY SIZE INTO EXPORT-RECORD
+           WRITE EXPORT-RECORD
+           MOVE SPACES TO EXPORT-RECORD
+           STRING WS-IT-SKILL-1-NAME " (" WS-IT-SKILL-1-LEVEL ")"
+                  DELIMITED BY SIZE INTO EXPORT-RECORD
+           WRITE EXPORT-RECORD
+           MOVE SPACES TO EXPORT-RECORD
+           STRING WS-IT-SKILL-3-NAME " (" WS-IT-SKILL-3-LEVEL ")"
+                  DELIMITED BY SIZE INTO EXPORT-RECORD
+           WRITE EXPORT-RECORD
+           MOVE SPACES TO EXPORT-RECORD
+           STRING WS-NAT-LANG-1-NAME " (" WS-NAT-LANG-1-LEVEL ")"
+                  DELIMITED BY SIZE INTO EXPORT-RECORD
+           WRITE EXPORT-RECORD
+           MOVE SPACES TO EXPORT-RECORD
+           STRING WS-NAT-LANG-2-NAME " (" WS-NAT-LANG-2-LEVEL ")"
+                  DELIMITED BY SIZE INTO EXPORT-RECORD
+           WRITE EXPORT-RECORD
+           MOVE SPACES TO EXPORT-RECORD
+           STRING WS-NAT-LANG-3-NAME " (" WS-NAT-LANG-3-LEVEL ")"
+                  DELIMITED BY SIZE INTO EXPORT-RECORD
+           WRITE EXPORT-RECORD.
+
+      ******************************************************************
+       EXPORT-VOLUNTARY-para.
+      *-----------------
+           IF WS-ENGLISH-MODE
+              MOVE "Voluntary Work:" TO EXPORT-RECORD
+           ELSE
+              MOVE "Ehrenamtliche Aktivitaeten:" TO EXPORT-RECORD
+           END-IF
+           WRITE EXPORT-RECORD
+           MOVE SPACES TO EXPORT-RECORD
+           STRING WS-VOLTWK-START IN WS-VOLUNTARY-WORK-1 " - "
+                  WS-VOLTWK-END IN WS-VOLUNTARY-WORK-1
+                  DELIMITED BY SIZE INTO EXPORT-RECORD
+           WRITE EXPORT-RECORD
+           MOVE WS-VOLTWK-TITLE IN WS-VOLUNTARY-WORK-1 TO EXPORT-RECORD
+           WRITE EXPORT-RECORD
+           MOVE WS-VOLTWK-RESPONSIBLITIES IN WS-VOLUNTARY-WORK-1
+                TO EXPORT-RECORD
+           WRITE EXPORT-RECORD
+           MOVE SPACES TO EXPORT-RECORD
+           STRING WS-VOLTWK-START IN WS-VOLUNTARY-WORK-2 " - "
+                  WS-VOLTWK-END IN WS-VOLUNTARY-WORK-2
+                  DELIMITED BY SIZE INTO EXPORT-RECORD
+           WRITE EXPORT-RECORD
+           MOVE WS-VOLTWK-TITLE IN WS-VOLUNTARY-WORK-2 TO EXPORT-RECORD
+           WRITE EXPORT-RECORD
+           MOVE WS-VOLTWK-RESPONSIBLITIES IN WS-VOLUNTARY-WORK-2
+                TO EXPORT-RECORD
+           WRITE EXPORT-RECORD.
+
+      ******************************************************************
+       EXPORT-HOBBIES-para.
+      *-----------------
+           MOVE SPACES TO EXPORT-RECORD
+           IF WS-ENGLISH-MODE
+              STRING "Hobbies: " WS-SPORT ", " WS-INSTRUMENT ", "
+                     WS-VOLUNTEERING ", " WS-OTHER-HOBBIES
+                     DELIMITED BY SIZE INTO EXPORT-RECORD
+           ELSE
+              STRING "Hobbys: " WS-SPORT ", " WS-INSTRUMENT ", "
+                     WS-VOLUNTEERING ", " WS-OTHER-HOBBIES
+                     DELIMITED BY SIZE INTO EXPORT-RECORD
+           END-IF
+           WRITE EXPORT-RECORD.
+
+      ******************************************************************
+       EXPORT-REFERENCES-para.
+      *-----------------
+           IF WS-ENGLISH-MODE
+              MOVE "References:" TO EXPORT-RECORD
+           ELSE
+              MOVE "Referenzen:" TO EXPORT-RECORD
+           END-IF
+           WRITE EXPORT-RECORD
+           MOVE WS-REF-NAME IN WS-REFERENCE-1 TO EXPORT-RECORD
+           WRITE EXPORT-RECORD
+           IF WS-REF-RELATIONSHIP IN WS-REFERENCE-1 NOT = SPACES
+              MOVE WS-REF-RELATIONSHIP IN WS-REFERENCE-1
+                   TO EXPORT-RECORD
+              WRITE EXPORT-RECORD
+           END-IF
+           IF WS-REF-CONTACT IN WS-REFERENCE-1 NOT = SPACES
+              MOVE WS-REF-CONTACT IN WS-REFERENCE-1 TO EXPORT-RECORD
+              WRITE EXPORT-RECORD
+           END-IF.
+
+      ******************************************************************
+       EXPORT-CERTIFICATES-para.
+      *-----------------
+           IF WS-ENGLISH-MODE
+              MOVE "Certificates:" TO EXPORT-RECORD
+           ELSE
+              MOVE "Zertifikate:" TO EXPORT-RECORD
+           END-IF
+           WRITE EXPORT-RECORD
+           MOVE WS-CERT-NAME IN WS-CERTIFICATE-1 TO EXPORT-RECORD
+           WRITE EXPORT-RECORD
+           MOVE WS-CERT-ISSUER IN WS-CERTIFICATE-1 TO EXPORT-RECORD
+           WRITE EXPORT-RECORD.
+
+      ******************************************************************
+       NEXT-STEP-para.
+      *-----------------
+      *Ein Abschnitt, welcher den User zur Betätigung der ENTER-Taste
+      *aufruft, um fortzufahren. Dieser wird eingebunden, sodass neue
+      *Ausgaben möglichst weit unten und nicht mittig des Terminals,
+      *oberhalb der erneuten Anzeige des Menüs erscheinen. So soll der 
+      *User mehr Übersicht behalten und den Blick hauptsächlich auf der 
+      *unteren Hälfte des Terminals belassen können.
+           IF WS-BATCH-MODE = 1
+              EXIT PARAGRAPH
+           END-IF
+
+           DISPLAY SPACE
+           IF WS-ENGLISH-MODE
+              DISPLAY "Press ENTER to continue..."
+           ELSE
+              DISPLAY "Druecken Sie die ENTER-Taste, um fortzufahren..."
+           END-IF
+           ACCEPT WS-USER-INPUT-TEXT
+
+           GO TO AUSWAHL.
+
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+
+
